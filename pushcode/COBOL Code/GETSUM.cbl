@@ -0,0 +1,16 @@
+		>>Source Format FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETSUM.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. June 10, 2021
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+	01 LK-NUM1	PIC 9.
+	01 LK-NUM2	PIC 9.
+	01 LK-SUM	PIC 99.
+PROCEDURE DIVISION USING LK-NUM1, LK-NUM2, LK-SUM.
+ADD LK-NUM1, LK-NUM2 GIVING LK-SUM.
+
+GOBACK.
