@@ -8,10 +8,24 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 Num1 PIC 9(2).
 01 Num2 PIC 9(2).
-01 Result PIC 9(4).
+01 Result PIC S9(4) SIGN IS TRAILING SEPARATE.
+01 DivResult PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+01 WS-CHOICE PIC X.
 
 PROCEDURE DIVISION.
 
+*> Pick the operation
+DISPLAY "1) Add"
+DISPLAY "2) Subtract"
+DISPLAY "3) Multiply"
+DISPLAY "4) Divide"
+DISPLAY "Choose an operation: "
+ACCEPT WS-CHOICE
+PERFORM UNTIL WS-CHOICE = "1" OR WS-CHOICE = "2" OR WS-CHOICE = "3" OR WS-CHOICE = "4"
+	DISPLAY "Please enter 1, 2, 3 or 4: "
+	ACCEPT WS-CHOICE
+END-PERFORM
+
 *> Request first number
 DISPLAY "Choose first number: "
 ACCEPT Num1
@@ -20,8 +34,23 @@ ACCEPT Num1
 DISPLAY "Choose second number: "
 ACCEPT Num2
 
-*> MULTIPLY numbers together
-MULTIPLY Num1 BY Num2 GIVING Result
-DISPLAY Num1 " Multiplied by " Num2 " Equals " Result
+EVALUATE WS-CHOICE
+	WHEN "1"
+		ADD Num1, Num2 GIVING Result
+		DISPLAY Num1 " Plus " Num2 " Equals " Result
+	WHEN "2"
+		SUBTRACT Num2 FROM Num1 GIVING Result
+		DISPLAY Num1 " Minus " Num2 " Equals " Result
+	WHEN "3"
+		MULTIPLY Num1 BY Num2 GIVING Result
+		DISPLAY Num1 " Multiplied by " Num2 " Equals " Result
+	WHEN "4"
+		IF Num2 = 0
+			DISPLAY "Cannot divide by zero."
+		ELSE
+			DIVIDE Num1 BY Num2 GIVING DivResult
+			DISPLAY Num1 " Divided by " Num2 " Equals " DivResult
+		END-IF
+END-EVALUATE
 
 STOP RUN.
