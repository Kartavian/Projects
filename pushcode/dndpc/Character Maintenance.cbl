@@ -0,0 +1,574 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_maintenance.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. July 22, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-FILE-STATUS.
+	SELECT AuditLogFile ASSIGN TO "charlog.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-LOG-STATUS.
+	SELECT RaceFile ASSIGN TO "race.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+FD AuditLogFile.
+	COPY AUDITLOG.
+
+FD RaceFile.
+	COPY RACEREC.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-SEARCH-CNAMEF PIC x(10).
+01 WS-SEARCH-CNAMEL PIC x(12).
+01 WS-MENU-CHOICE PIC X.
+01 WS-ABIL-CHOICE PIC X.
+
+01 WS-RANDOM-SEED PIC 9(8).
+01 WS-RANDOM-SINK PIC 9V9(6).
+01 WS-ROLLED-SCORE PIC 9(2).
+01 WS-ROLL-N PIC 9(2).
+01 WS-ROLL-M PIC 9(2).
+01 WS-ROLL-DROP PIC 9(2).
+01 WS-DICE-TOTAL PIC 9(4).
+
+01 WS-PB-COST-VALUES.
+	02 FILLER PIC 9(2) VALUE 00.
+	02 FILLER PIC 9(2) VALUE 01.
+	02 FILLER PIC 9(2) VALUE 02.
+	02 FILLER PIC 9(2) VALUE 03.
+	02 FILLER PIC 9(2) VALUE 04.
+	02 FILLER PIC 9(2) VALUE 05.
+	02 FILLER PIC 9(2) VALUE 07.
+	02 FILLER PIC 9(2) VALUE 09.
+01 WS-PB-COST REDEFINES WS-PB-COST-VALUES.
+	02 WS-PB-COST-ENTRY PIC 9(2) OCCURS 8 TIMES.
+01 WS-POINTS-REMAINING PIC S9(3).
+01 WS-PB-VALID PIC X.
+	88 PB-SCORE-OK VALUE "Y".
+
+01 WS-HIT-DIE-MAX PIC 9(2).
+01 WS-HIT-DIE-INC PIC 9(2).
+01 WS-LEVEL-EXTRA PIC 9(2).
+01 WS-XP-CHOICE PIC X.
+
+01 WS-FEAT-ANSWER PIC X.
+01 WS-FEAT-IDX PIC 9.
+
+01 WS-LOG-STATUS PIC XX VALUE "00".
+01 WS-LOG-TIME-FULL PIC 9(8).
+01 WS-LOG-TIME-R REDEFINES WS-LOG-TIME-FULL.
+	02 WS-LOG-HHMMSS PIC 9(6).
+	02 WS-LOG-HSEC PIC 9(2).
+
+01 RACE-TABLE.
+	02 RACE-ENTRY OCCURS 30 TIMES INDEXED BY RACE-IDX.
+		03 RT-NAME			PIC x(12).
+		03 RT-FLAVOR		PIC x(60).
+		03 RT-BONUS-ABIL	PIC x(4).
+		03 RT-BONUS-AMT		PIC S9.
+01 RACE-COUNT PIC 9(3) VALUE 0.
+01 RACE-EOF-SW PIC X VALUE "N".
+	88 END-OF-RACES VALUE "Y".
+01 WS-RACE-FOUND-SW PIC X VALUE "N".
+	88 RACE-FOUND VALUE "Y".
+01 WS-RACE-BONUS-ABIL PIC x(4) VALUE SPACES.
+01 WS-RACE-BONUS-AMT PIC S9 VALUE 0.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	ACCEPT WS-RANDOM-SEED FROM TIME
+	COMPUTE WS-RANDOM-SINK = FUNCTION RANDOM(WS-RANDOM-SEED)
+	PERFORM 0500-LOAD-RACE-TABLE
+	DISPLAY "================================================================"
+	DISPLAY "                      CHARACTER MAINTENANCE"
+	DISPLAY "================================================================"
+	DISPLAY "Character's first name to revise? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEF
+	DISPLAY "Character's last name? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEL
+	MOVE WS-SEARCH-CNAMEF TO cnamef
+	MOVE WS-SEARCH-CNAMEL TO cnamel
+	OPEN I-O CharacterFile
+	IF WS-FILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet."
+		STOP RUN
+	END-IF
+	READ CharacterFile KEY IS cname
+		INVALID KEY
+			DISPLAY "No character on file with that name."
+		NOT INVALID KEY
+			PERFORM 1000-REVISE-CHARACTER
+			REWRITE CharacterData
+			DISPLAY "Character updated."
+			MOVE "EDITED" TO al-action
+			PERFORM 0400-LOG-ACTION
+	END-READ
+	CLOSE CharacterFile
+	STOP RUN.
+
+1000-REVISE-CHARACTER.
+	DISPLAY "Found Character ID " char-id ": " cname ", a " race " " cls "."
+	MOVE SPACE TO WS-MENU-CHOICE
+	PERFORM UNTIL WS-MENU-CHOICE = "Q" OR WS-MENU-CHOICE = "q"
+		DISPLAY " "
+		DISPLAY "1) Revise ability scores"
+		DISPLAY "2) Revise Class"
+		DISPLAY "3) Revise Race"
+		DISPLAY "4) Revise Multiclass"
+		DISPLAY "5) Revise Hit Points / Experience"
+		DISPLAY "6) Revise Background / Alignment / Feats"
+		DISPLAY "Q) Done - save and exit"
+		DISPLAY "Choice? " WITH NO ADVANCING
+		ACCEPT WS-MENU-CHOICE
+		EVALUATE WS-MENU-CHOICE
+			WHEN "1"
+				PERFORM 2000-REVISE-ABILITIES
+			WHEN "2"
+				PERFORM 3000-REVISE-CLASS
+			WHEN "3"
+				PERFORM 4000-REVISE-RACE
+			WHEN "4"
+				PERFORM 5000-REVISE-MULTICLASS
+			WHEN "5"
+				PERFORM 6000-REVISE-HP-XP
+			WHEN "6"
+				PERFORM 7000-REVISE-BACKGROUND
+			WHEN "Q"
+			WHEN "q"
+				CONTINUE
+			WHEN OTHER
+				DISPLAY "Not a valid choice."
+		END-EVALUATE
+	END-PERFORM.
+
+2000-REVISE-ABILITIES.
+	DISPLAY "How would you like to set the new ability scores?"
+	DISPLAY "1) Type each score in directly (3-20)"
+	DISPLAY "2) Roll 4d6, drop the lowest die, for each ability"
+	DISPLAY "3) Standard array (15, 14, 13, 12, 10, 8)"
+	DISPLAY "4) Point buy (27 points)"
+	DISPLAY "Choice? " WITH NO ADVANCING
+	ACCEPT WS-ABIL-CHOICE
+	PERFORM UNTIL WS-ABIL-CHOICE = "1" OR WS-ABIL-CHOICE = "2"
+			OR WS-ABIL-CHOICE = "3" OR WS-ABIL-CHOICE = "4"
+		DISPLAY "Please enter 1, 2, 3 or 4: " WITH NO ADVANCING
+		ACCEPT WS-ABIL-CHOICE
+	END-PERFORM
+	EVALUATE WS-ABIL-CHOICE
+		WHEN "1"
+			PERFORM 2100-TYPE-IN-ABILITIES
+		WHEN "2"
+			PERFORM 2200-ROLL-ABILITIES
+		WHEN "3"
+			PERFORM 2300-STANDARD-ARRAY-ABILITIES
+		WHEN "4"
+			PERFORM 2400-POINT-BUY-ABILITIES
+	END-EVALUATE
+	COMPUTE strmod = FUNCTION INTEGER((strenth - 10) / 2)
+	COMPUTE dexmod = FUNCTION INTEGER((dex - 10) / 2)
+	COMPUTE conmod = FUNCTION INTEGER((con - 10) / 2)
+	COMPUTE wismod = FUNCTION INTEGER((wis - 10) / 2)
+	COMPUTE intmod = FUNCTION INTEGER((intel - 10) / 2)
+	COMPUTE chamod = FUNCTION INTEGER((cha - 10) / 2).
+
+2100-TYPE-IN-ABILITIES.
+	DISPLAY "Strength is " strenth ". New value (3-20)? " WITH NO ADVANCING
+	ACCEPT strenth
+	PERFORM UNTIL strenth >= 3 AND strenth <= 20
+		DISPLAY "Strength must be between 3 and 20.  Try again: " WITH NO ADVANCING
+		ACCEPT strenth
+	END-PERFORM
+	DISPLAY "Dexterity is " dex ". New value (3-20)? " WITH NO ADVANCING
+	ACCEPT dex
+	PERFORM UNTIL dex >= 3 AND dex <= 20
+		DISPLAY "Dexterity must be between 3 and 20.  Try again: " WITH NO ADVANCING
+		ACCEPT dex
+	END-PERFORM
+	DISPLAY "Constitution is " con ". New value (3-20)? " WITH NO ADVANCING
+	ACCEPT con
+	PERFORM UNTIL con >= 3 AND con <= 20
+		DISPLAY "Constitution must be between 3 and 20.  Try again: " WITH NO ADVANCING
+		ACCEPT con
+	END-PERFORM
+	DISPLAY "Wisdom is " wis ". New value (3-20)? " WITH NO ADVANCING
+	ACCEPT wis
+	PERFORM UNTIL wis >= 3 AND wis <= 20
+		DISPLAY "Wisdom must be between 3 and 20.  Try again: " WITH NO ADVANCING
+		ACCEPT wis
+	END-PERFORM
+	DISPLAY "Intelligence is " intel ". New value (3-20)? " WITH NO ADVANCING
+	ACCEPT intel
+	PERFORM UNTIL intel >= 3 AND intel <= 20
+		DISPLAY "Intelligence must be between 3 and 20.  Try again: " WITH NO ADVANCING
+		ACCEPT intel
+	END-PERFORM
+	DISPLAY "Charisma is " cha ". New value (3-20)? " WITH NO ADVANCING
+	ACCEPT cha
+	PERFORM UNTIL cha >= 3 AND cha <= 20
+		DISPLAY "Charisma must be between 3 and 20.  Try again: " WITH NO ADVANCING
+		ACCEPT cha
+	END-PERFORM.
+
+2200-ROLL-ABILITIES.
+	PERFORM 2210-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO strenth
+	DISPLAY "Strength rolled: " strenth
+	PERFORM 2210-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO dex
+	DISPLAY "Dexterity rolled: " dex
+	PERFORM 2210-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO con
+	DISPLAY "Constitution rolled: " con
+	PERFORM 2210-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO wis
+	DISPLAY "Wisdom rolled: " wis
+	PERFORM 2210-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO intel
+	DISPLAY "Intelligence rolled: " intel
+	PERFORM 2210-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO cha
+	DISPLAY "Charisma rolled: " cha.
+
+2210-ROLL-4D6-DROP-LOWEST.
+	MOVE 4 TO WS-ROLL-N
+	MOVE 6 TO WS-ROLL-M
+	MOVE 1 TO WS-ROLL-DROP
+	CALL "DICEROLL" USING WS-ROLL-N, WS-ROLL-M, WS-ROLL-DROP, WS-DICE-TOTAL
+	MOVE WS-DICE-TOTAL TO WS-ROLLED-SCORE.
+
+2300-STANDARD-ARRAY-ABILITIES.
+	MOVE 15 TO strenth
+	MOVE 14 TO dex
+	MOVE 13 TO con
+	MOVE 12 TO wis
+	MOVE 10 TO intel
+	MOVE 8 TO cha
+	DISPLAY "Assigned in order - Strength 15, Dexterity 14, Constitution 13, "
+	DISPLAY "Wisdom 12, Intelligence 10, Charisma 8."
+	.
+
+2400-POINT-BUY-ABILITIES.
+	MOVE 27 TO WS-POINTS-REMAINING
+	DISPLAY "You have 27 points to spend.  Each score runs from 8 to 15, and"
+	DISPLAY "costs more the higher it goes."
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Strength (8-15)? " WITH NO ADVANCING
+		ACCEPT strenth
+		MOVE strenth TO WS-ROLLED-SCORE
+		PERFORM 2410-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(strenth - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Dexterity (8-15)? " WITH NO ADVANCING
+		ACCEPT dex
+		MOVE dex TO WS-ROLLED-SCORE
+		PERFORM 2410-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(dex - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Constitution (8-15)? " WITH NO ADVANCING
+		ACCEPT con
+		MOVE con TO WS-ROLLED-SCORE
+		PERFORM 2410-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(con - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Wisdom (8-15)? " WITH NO ADVANCING
+		ACCEPT wis
+		MOVE wis TO WS-ROLLED-SCORE
+		PERFORM 2410-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(wis - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Intelligence (8-15)? " WITH NO ADVANCING
+		ACCEPT intel
+		MOVE intel TO WS-ROLLED-SCORE
+		PERFORM 2410-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(intel - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Charisma (8-15)? " WITH NO ADVANCING
+		ACCEPT cha
+		MOVE cha TO WS-ROLLED-SCORE
+		PERFORM 2410-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(cha - 7) FROM WS-POINTS-REMAINING.
+
+2410-CHECK-POINT-BUY-ROLLED.
+	MOVE "N" TO WS-PB-VALID
+	IF WS-ROLLED-SCORE >= 8 AND WS-ROLLED-SCORE <= 15
+		IF WS-PB-COST-ENTRY(WS-ROLLED-SCORE - 7) <= WS-POINTS-REMAINING
+			MOVE "Y" TO WS-PB-VALID
+		ELSE
+			DISPLAY "Not enough points remaining for that score."
+		END-IF
+	ELSE
+		DISPLAY "Score must be between 8 and 15."
+	END-IF.
+
+3000-REVISE-CLASS.
+	DISPLAY "Class is " cls ". New Class? " WITH NO ADVANCING
+	ACCEPT cls
+	PERFORM UNTIL valid-cls
+		DISPLAY "That is not a supported Class.  Choose from Druid, Fighter, "
+		DISPLAY "Barbarian, Cleric, Monk, Paladin, Ranger, Rogue, Sorcerer, "
+		DISPLAY "Warlock, Wizard or Bard: " WITH NO ADVANCING
+		ACCEPT cls
+	END-PERFORM
+	DISPLAY "Level in " cls " is " cls-level ". New level? " WITH NO ADVANCING
+	ACCEPT cls-level
+	PERFORM 3600-ASSIGN-SPELLCASTING
+	PERFORM 6500-CALC-PROGRESSION.
+
+3600-ASSIGN-SPELLCASTING.
+	MOVE "N" TO spell-cls-sw
+	MOVE SPACES TO spell-ability
+	MOVE 0 TO spell-slots-1st
+	MOVE 0 TO spells-known
+
+	IF cls = "Druid" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Cleric" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Sorcerer" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Warlock" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 1 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Wizard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "INT" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 6 TO spells-known
+	END-IF
+
+	IF cls = "Bard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 4 TO spells-known
+	END-IF
+
+	IF is-spellcaster
+		DISPLAY "Spellcasting ability: " spell-ability
+		DISPLAY "1st-level spell slots: " spell-slots-1st
+		DISPLAY "Spells known: " spells-known
+	END-IF.
+
+4000-REVISE-RACE.
+	DISPLAY "Race is " race ". New Race? " WITH NO ADVANCING
+	ACCEPT race
+	PERFORM 0600-LOOKUP-RACE
+	DISPLAY "Note: ability scores are unchanged. If " race
+		" grants a different racial bonus, adjust scores manually"
+		" under option 1.".
+
+5000-REVISE-MULTICLASS.
+	IF is-multiclass
+		DISPLAY "Currently multiclassed as " cls2 " " cls2-level "."
+	ELSE
+		DISPLAY "Not currently multiclassed."
+	END-IF
+	DISPLAY "Multiclass into a second Class? (Y/N) " WITH NO ADVANCING
+	ACCEPT answer
+	IF answer = "Y" OR "y"
+		MOVE "Y" TO multiclass-sw
+		DISPLAY "Second Class? " WITH NO ADVANCING
+		ACCEPT cls2
+		PERFORM UNTIL valid-cls2 AND cls2 NOT = SPACES
+			DISPLAY "That is not a supported Class.  Choose from Druid, Fighter, "
+			DISPLAY "Barbarian, Cleric, Monk, Paladin, Ranger, Rogue, Sorcerer, "
+			DISPLAY "Warlock, Wizard or Bard: " WITH NO ADVANCING
+			ACCEPT cls2
+		END-PERFORM
+		DISPLAY "Level in " cls2 "? " WITH NO ADVANCING
+		ACCEPT cls2-level
+	ELSE
+		MOVE "N" TO multiclass-sw
+		MOVE SPACES TO cls2
+		MOVE 0 TO cls2-level
+	END-IF
+	PERFORM 6500-CALC-PROGRESSION.
+
+6000-REVISE-HP-XP.
+	DISPLAY "Current HP: " hp-current "/" hp-max "   XP: " xp
+	DISPLAY "Recalculate max HP from current level and Constitution? (Y/N) "
+		WITH NO ADVANCING
+	ACCEPT WS-XP-CHOICE
+	IF WS-XP-CHOICE = "Y" OR WS-XP-CHOICE = "y"
+		PERFORM 6500-CALC-PROGRESSION
+	END-IF
+	DISPLAY "Current HP (out of " hp-max ")? " WITH NO ADVANCING
+	ACCEPT hp-current
+	DISPLAY "Experience points is " xp ". New value? " WITH NO ADVANCING
+	ACCEPT xp.
+
+6500-CALC-PROGRESSION.
+	EVALUATE cls
+		WHEN "Barbarian"
+			MOVE 12 TO WS-HIT-DIE-MAX
+			MOVE 7 TO WS-HIT-DIE-INC
+		WHEN "Fighter"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Paladin"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Ranger"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Sorcerer"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN "Wizard"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN OTHER
+			MOVE 8 TO WS-HIT-DIE-MAX
+			MOVE 5 TO WS-HIT-DIE-INC
+	END-EVALUATE
+
+	IF is-multiclass
+		COMPUTE char-level = cls-level + cls2-level
+	ELSE
+		MOVE cls-level TO char-level
+	END-IF
+	IF char-level = 0
+		MOVE 1 TO char-level
+	END-IF
+
+	MOVE char-level TO WS-LEVEL-EXTRA
+	SUBTRACT 1 FROM WS-LEVEL-EXTRA
+	COMPUTE hp-max = WS-HIT-DIE-MAX + conmod
+		+ WS-LEVEL-EXTRA * (WS-HIT-DIE-INC + conmod)
+	IF hp-max < char-level
+		MOVE char-level TO hp-max
+	END-IF
+	IF hp-current > hp-max OR hp-current = 0
+		MOVE hp-max TO hp-current
+	END-IF
+	DISPLAY "Level " char-level " " cls "  HP " hp-current "/" hp-max.
+
+7000-REVISE-BACKGROUND.
+	DISPLAY "Current Background: " background "  Alignment: " alignment
+	DISPLAY "New Background? " WITH NO ADVANCING
+	ACCEPT background
+	INSPECT background REPLACING ALL "," BY SPACE
+	DISPLAY "New Alignment? " WITH NO ADVANCING
+	ACCEPT alignment
+	INSPECT alignment REPLACING ALL "," BY SPACE
+	DISPLAY "Current Feats:"
+	PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1 UNTIL WS-FEAT-IDX > feat-count
+		DISPLAY "  " feat-name(WS-FEAT-IDX)
+	END-PERFORM
+	DISPLAY "Replace the feat list? (Y/N) " WITH NO ADVANCING
+	ACCEPT WS-FEAT-ANSWER
+	IF WS-FEAT-ANSWER = "Y" OR WS-FEAT-ANSWER = "y"
+		MOVE 0 TO feat-count
+		MOVE "Y" TO WS-FEAT-ANSWER
+		PERFORM UNTIL feat-count = 5
+			OR (WS-FEAT-ANSWER NOT = "Y" AND WS-FEAT-ANSWER NOT = "y")
+			DISPLAY "Add a Feat? (Y/N) " WITH NO ADVANCING
+			ACCEPT WS-FEAT-ANSWER
+			IF WS-FEAT-ANSWER = "Y" OR WS-FEAT-ANSWER = "y"
+				ADD 1 TO feat-count
+				DISPLAY "Feat name? " WITH NO ADVANCING
+				ACCEPT feat-name(feat-count)
+				INSPECT feat-name(feat-count) REPLACING ALL "," BY SPACE
+			END-IF
+		END-PERFORM
+	END-IF.
+
+0400-LOG-ACTION.
+	ACCEPT al-date FROM DATE YYYYMMDD
+	ACCEPT WS-LOG-TIME-FULL FROM TIME
+	MOVE WS-LOG-HHMMSS TO al-time
+	MOVE pnamef TO al-playerf
+	MOVE pnamel TO al-playerl
+	MOVE cnamef TO al-charf
+	MOVE cnamel TO al-charl
+	OPEN EXTEND AuditLogFile
+	IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+		CLOSE AuditLogFile
+		OPEN OUTPUT AuditLogFile
+	END-IF
+	WRITE AuditLogRecord
+	CLOSE AuditLogFile.
+
+0500-LOAD-RACE-TABLE.
+	OPEN INPUT RaceFile
+	PERFORM UNTIL END-OF-RACES
+		READ RaceFile
+			AT END
+				MOVE "Y" TO RACE-EOF-SW
+			NOT AT END
+				ADD 1 TO RACE-COUNT
+				MOVE rr-name TO RT-NAME(RACE-COUNT)
+				MOVE rr-flavor TO RT-FLAVOR(RACE-COUNT)
+				MOVE rr-bonus-abil TO RT-BONUS-ABIL(RACE-COUNT)
+				MOVE rr-bonus-amt TO RT-BONUS-AMT(RACE-COUNT)
+		END-READ
+	END-PERFORM
+	CLOSE RaceFile.
+
+0600-LOOKUP-RACE.
+	MOVE "N" TO WS-RACE-FOUND-SW
+	MOVE SPACES TO WS-RACE-BONUS-ABIL
+	MOVE 0 TO WS-RACE-BONUS-AMT
+	PERFORM VARYING RACE-IDX FROM 1 BY 1 UNTIL RACE-IDX > RACE-COUNT
+		IF FUNCTION UPPER-CASE(race) = FUNCTION UPPER-CASE(RT-NAME(RACE-IDX))
+			DISPLAY FUNCTION TRIM(RT-FLAVOR(RACE-IDX))
+			MOVE RT-BONUS-ABIL(RACE-IDX) TO WS-RACE-BONUS-ABIL
+			MOVE RT-BONUS-AMT(RACE-IDX) TO WS-RACE-BONUS-AMT
+			MOVE "Y" TO WS-RACE-FOUND-SW
+			MOVE RACE-COUNT TO RACE-IDX
+		END-IF
+	END-PERFORM
+	IF NOT RACE-FOUND
+		DISPLAY "No lore on file yet for that Race, but it will still be recorded."
+	END-IF.
