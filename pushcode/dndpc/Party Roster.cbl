@@ -0,0 +1,74 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. party_roster.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. July 20, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-EOF-SW PIC X VALUE "N".
+	88 END-OF-CHARACTERS VALUE "Y".
+01 WS-CHARACTER-COUNT PIC 9(4) VALUE 0.
+01 WS-FEAT-IDX PIC 9.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	OPEN INPUT CharacterFile
+	DISPLAY "================================================================"
+	DISPLAY "                         PARTY ROSTER"
+	DISPLAY "================================================================"
+	IF WS-FILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet."
+		STOP RUN
+	END-IF
+	PERFORM UNTIL END-OF-CHARACTERS
+		READ CharacterFile
+			AT END
+				MOVE "Y" TO WS-EOF-SW
+			NOT AT END
+				PERFORM 1000-PRINT-CHARACTER
+		END-READ
+	END-PERFORM
+	CLOSE CharacterFile
+	DISPLAY "================================================================"
+	DISPLAY WS-CHARACTER-COUNT " character(s) on file."
+	STOP RUN.
+
+1000-PRINT-CHARACTER.
+	ADD 1 TO WS-CHARACTER-COUNT
+	DISPLAY "ID:        " char-id
+	DISPLAY "Player:    " pname
+	DISPLAY "Character: " cname
+	IF is-multiclass
+		DISPLAY "Class:     " cls " " cls-level " / " cls2 " " cls2-level
+			"     Race: " race
+	ELSE
+		DISPLAY "Class:     " cls " " cls-level "     Race: " race
+	END-IF
+	DISPLAY "STR " strenth " (" strmod ")  DEX " dex " (" dexmod ")  "
+		"CON " con " (" conmod ")"
+	DISPLAY "WIS " wis " (" wismod ")  INT " intel " (" intmod ")  "
+		"CHA " cha " (" chamod ")"
+	IF is-spellcaster
+		DISPLAY "Spellcasting: " spell-ability "  1st-level slots " spell-slots-1st
+			"  Spells known " spells-known
+	END-IF
+	DISPLAY "Level " char-level "  HP " hp-current "/" hp-max "  XP " xp
+	DISPLAY "Background: " background "  Alignment: " alignment
+	PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1 UNTIL WS-FEAT-IDX > feat-count
+		DISPLAY "Feat: " feat-name(WS-FEAT-IDX)
+	END-PERFORM
+	DISPLAY "----------------------------------------------------------------".
