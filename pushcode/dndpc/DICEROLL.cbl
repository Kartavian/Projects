@@ -0,0 +1,50 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DICEROLL.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. July 28, 2021
+*> Reusable NdM dice roller, with optional drop-lowest support, so
+*> callers can CALL "DICEROLL" instead of rolling physical dice and
+*> typing the result in by hand. Pass the number of dice, the number
+*> of sides per die, and how many of the lowest rolls to drop (0 for
+*> none); LK-RESULT comes back as the summed total.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-ROLLS PIC 9(2) OCCURS 20 TIMES.
+01 WS-SWAP PIC 9(2).
+01 WS-TOTAL PIC 9(4).
+01 WS-I PIC 9(2).
+01 WS-J PIC 9(2).
+
+LINKAGE SECTION.
+01 LK-NUM-DICE PIC 9(2).
+01 LK-DIE-SIZE PIC 9(2).
+01 LK-DROP-LOWEST PIC 9(2).
+01 LK-RESULT PIC 9(4).
+
+PROCEDURE DIVISION USING LK-NUM-DICE, LK-DIE-SIZE, LK-DROP-LOWEST, LK-RESULT.
+0000-MAIN.
+	PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-NUM-DICE
+		COMPUTE WS-ROLLS(WS-I) = FUNCTION INTEGER(FUNCTION RANDOM * LK-DIE-SIZE + 1)
+	END-PERFORM
+
+	*> simple ascending bubble-sort, so the lowest LK-DROP-LOWEST
+	*> rolls end up in positions 1..LK-DROP-LOWEST
+	PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-NUM-DICE - 1
+		PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-NUM-DICE - WS-I
+			IF WS-ROLLS(WS-J) > WS-ROLLS(WS-J + 1)
+				MOVE WS-ROLLS(WS-J) TO WS-SWAP
+				MOVE WS-ROLLS(WS-J + 1) TO WS-ROLLS(WS-J)
+				MOVE WS-SWAP TO WS-ROLLS(WS-J + 1)
+			END-IF
+		END-PERFORM
+	END-PERFORM
+
+	MOVE 0 TO WS-TOTAL
+	PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-NUM-DICE
+		IF WS-I > LK-DROP-LOWEST
+			ADD WS-ROLLS(WS-I) TO WS-TOTAL
+		END-IF
+	END-PERFORM
+	MOVE WS-TOTAL TO LK-RESULT
+	GOBACK.
