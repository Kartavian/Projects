@@ -0,0 +1,151 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. party_summary.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. September 1, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-EOF-SW PIC X VALUE "N".
+	88 END-OF-CHARACTERS VALUE "Y".
+01 WS-CHARACTER-COUNT PIC 9(4) VALUE 0.
+
+01 WS-CLASS-NAMES.
+	02 FILLER PIC x(10) VALUE "Druid".
+	02 FILLER PIC x(10) VALUE "Fighter".
+	02 FILLER PIC x(10) VALUE "Barbarian".
+	02 FILLER PIC x(10) VALUE "Cleric".
+	02 FILLER PIC x(10) VALUE "Monk".
+	02 FILLER PIC x(10) VALUE "Paladin".
+	02 FILLER PIC x(10) VALUE "Ranger".
+	02 FILLER PIC x(10) VALUE "Rogue".
+	02 FILLER PIC x(10) VALUE "Sorcerer".
+	02 FILLER PIC x(10) VALUE "Warlock".
+	02 FILLER PIC x(10) VALUE "Wizard".
+	02 FILLER PIC x(10) VALUE "Bard".
+01 WS-CLASS-TABLE REDEFINES WS-CLASS-NAMES.
+	02 WS-CLASS-ENTRY OCCURS 12 TIMES.
+		03 WS-CLASS-NAME PIC x(10).
+01 WS-CLASS-COUNTS.
+	02 WS-CLASS-COUNT-ENTRY PIC 9(4) VALUE 0 OCCURS 12 TIMES.
+01 WS-CLASS-IDX PIC 9(2).
+
+01 WS-RACE-SUM-ENTRY OCCURS 30 TIMES.
+	02 WS-RACE-SUM-NAME PIC x(10) VALUE SPACES.
+	02 WS-RACE-SUM-COUNT PIC 9(4) VALUE 0.
+01 WS-RACE-SUM-TOTAL PIC 9(3) VALUE 0.
+01 WS-RACE-IDX PIC 9(3).
+01 WS-RACE-FOUND-SW PIC X VALUE "N".
+	88 RACE-ENTRY-FOUND VALUE "Y".
+
+01 WS-TOT-STR PIC 9(7) VALUE 0.
+01 WS-TOT-DEX PIC 9(7) VALUE 0.
+01 WS-TOT-CON PIC 9(7) VALUE 0.
+01 WS-TOT-WIS PIC 9(7) VALUE 0.
+01 WS-TOT-INT PIC 9(7) VALUE 0.
+01 WS-TOT-CHA PIC 9(7) VALUE 0.
+01 WS-AVG-STR PIC 9(3)V9(2).
+01 WS-AVG-DEX PIC 9(3)V9(2).
+01 WS-AVG-CON PIC 9(3)V9(2).
+01 WS-AVG-WIS PIC 9(3)V9(2).
+01 WS-AVG-INT PIC 9(3)V9(2).
+01 WS-AVG-CHA PIC 9(3)V9(2).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	DISPLAY "================================================================"
+	DISPLAY "                     PARTY SUMMARY REPORT"
+	DISPLAY "================================================================"
+	OPEN INPUT CharacterFile
+	IF WS-FILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet."
+		STOP RUN
+	END-IF
+	PERFORM UNTIL END-OF-CHARACTERS
+		READ CharacterFile
+			AT END
+				MOVE "Y" TO WS-EOF-SW
+			NOT AT END
+				PERFORM 1000-ACCUMULATE
+		END-READ
+	END-PERFORM
+	CLOSE CharacterFile
+	PERFORM 2000-PRINT-SUMMARY
+	STOP RUN.
+
+1000-ACCUMULATE.
+	ADD 1 TO WS-CHARACTER-COUNT
+	PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1 UNTIL WS-CLASS-IDX > 12
+		IF WS-CLASS-NAME(WS-CLASS-IDX) = cls
+			ADD 1 TO WS-CLASS-COUNT-ENTRY(WS-CLASS-IDX)
+		END-IF
+		IF is-multiclass AND WS-CLASS-NAME(WS-CLASS-IDX) = cls2
+			ADD 1 TO WS-CLASS-COUNT-ENTRY(WS-CLASS-IDX)
+		END-IF
+	END-PERFORM
+	PERFORM 1100-ACCUMULATE-RACE
+	ADD strenth TO WS-TOT-STR
+	ADD dex TO WS-TOT-DEX
+	ADD con TO WS-TOT-CON
+	ADD wis TO WS-TOT-WIS
+	ADD intel TO WS-TOT-INT
+	ADD cha TO WS-TOT-CHA.
+
+1100-ACCUMULATE-RACE.
+	MOVE "N" TO WS-RACE-FOUND-SW
+	PERFORM VARYING WS-RACE-IDX FROM 1 BY 1 UNTIL WS-RACE-IDX > WS-RACE-SUM-TOTAL
+		IF WS-RACE-SUM-NAME(WS-RACE-IDX) = race
+			ADD 1 TO WS-RACE-SUM-COUNT(WS-RACE-IDX)
+			MOVE "Y" TO WS-RACE-FOUND-SW
+		END-IF
+	END-PERFORM
+	IF NOT RACE-ENTRY-FOUND AND WS-RACE-SUM-TOTAL < 30
+		ADD 1 TO WS-RACE-SUM-TOTAL
+		MOVE race TO WS-RACE-SUM-NAME(WS-RACE-SUM-TOTAL)
+		MOVE 1 TO WS-RACE-SUM-COUNT(WS-RACE-SUM-TOTAL)
+	END-IF.
+
+2000-PRINT-SUMMARY.
+	DISPLAY "Total characters on file: " WS-CHARACTER-COUNT
+	IF WS-CHARACTER-COUNT = 0
+		DISPLAY "Nothing more to summarize."
+	ELSE
+		DISPLAY "----------------------------------------------------------------"
+		DISPLAY "By Class (multiclassed characters count toward both classes):"
+		PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1 UNTIL WS-CLASS-IDX > 12
+			IF WS-CLASS-COUNT-ENTRY(WS-CLASS-IDX) > 0
+				DISPLAY "  " WS-CLASS-NAME(WS-CLASS-IDX) ": "
+					WS-CLASS-COUNT-ENTRY(WS-CLASS-IDX)
+			END-IF
+		END-PERFORM
+		DISPLAY "----------------------------------------------------------------"
+		DISPLAY "By Race:"
+		PERFORM VARYING WS-RACE-IDX FROM 1 BY 1 UNTIL WS-RACE-IDX > WS-RACE-SUM-TOTAL
+			DISPLAY "  " WS-RACE-SUM-NAME(WS-RACE-IDX) ": "
+				WS-RACE-SUM-COUNT(WS-RACE-IDX)
+		END-PERFORM
+		COMPUTE WS-AVG-STR ROUNDED = WS-TOT-STR / WS-CHARACTER-COUNT
+		COMPUTE WS-AVG-DEX ROUNDED = WS-TOT-DEX / WS-CHARACTER-COUNT
+		COMPUTE WS-AVG-CON ROUNDED = WS-TOT-CON / WS-CHARACTER-COUNT
+		COMPUTE WS-AVG-WIS ROUNDED = WS-TOT-WIS / WS-CHARACTER-COUNT
+		COMPUTE WS-AVG-INT ROUNDED = WS-TOT-INT / WS-CHARACTER-COUNT
+		COMPUTE WS-AVG-CHA ROUNDED = WS-TOT-CHA / WS-CHARACTER-COUNT
+		DISPLAY "----------------------------------------------------------------"
+		DISPLAY "Average Ability Scores:"
+		DISPLAY "  STR " WS-AVG-STR "  DEX " WS-AVG-DEX "  CON " WS-AVG-CON
+		DISPLAY "  WIS " WS-AVG-WIS "  INT " WS-AVG-INT "  CHA " WS-AVG-CHA
+	END-IF
+	DISPLAY "================================================================".
