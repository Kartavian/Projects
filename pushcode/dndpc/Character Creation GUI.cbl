@@ -0,0 +1,357 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_creation_gui.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. August 25, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-CHARFILE-STATUS.
+	SELECT IdCounterFile ASSIGN TO "nextid.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-ID-STATUS.
+	SELECT AuditLogFile ASSIGN TO "charlog.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-LOG-STATUS.
+	SELECT RaceFile ASSIGN TO "race.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL.
+*> Tcl/Tk front end for character entry, built on the same
+*> initTcl/tcleval calling convention as safetcl.cob - a Tk form
+*> collects the fields into DATA-BLOCK, and everything after that
+*> (ID assignment, modifiers, spellcasting, hit points, the write
+*> itself) runs through the same logic as the other dndpc programs.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+FD IdCounterFile.
+01 IdCounterRecord.
+	02 ic-next-id PIC 9(6).
+
+FD AuditLogFile.
+	COPY AUDITLOG.
+
+FD RaceFile.
+	COPY RACEREC.
+
+WORKING-STORAGE SECTION.
+01 WS-CHARFILE-STATUS PIC XX VALUE "00".
+01 WS-ID-STATUS PIC XX VALUE "00".
+01 WS-LOG-STATUS PIC XX VALUE "00".
+01 WS-NEXT-ID PIC 9(6).
+
+01 RACE-TABLE.
+	02 RACE-ENTRY OCCURS 30 TIMES INDEXED BY RACE-IDX.
+		03 RT-NAME			PIC x(12).
+		03 RT-FLAVOR		PIC x(60).
+		03 RT-BONUS-ABIL	PIC x(4).
+		03 RT-BONUS-AMT		PIC S9.
+01 RACE-COUNT PIC 9(3) VALUE 0.
+01 RACE-EOF-SW PIC X VALUE "N".
+	88 END-OF-RACES VALUE "Y".
+01 WS-RACE-FOUND-SW PIC X VALUE "N".
+	88 RACE-FOUND VALUE "Y".
+01 WS-RACE-BONUS-ABIL PIC x(4) VALUE SPACES.
+01 WS-RACE-BONUS-AMT PIC S9 VALUE 0.
+
+01 GUI-FORM PIC X(64) VALUE "./chargui.tcl".
+
+*> layout handed to and filled in by the Tk form, same flat-block
+*> shape as safetcl.cob's DATA-BLOCK - every field is display text,
+*> including the ability scores, since that is all a Tk entry
+*> widget can hand back.
+01 DATA-BLOCK.
+	02 D-PNAMEF PIC X(7).
+	02 D-PNAMEL PIC X(10).
+	02 D-CNAMEF PIC X(10).
+	02 D-CNAMEL PIC X(12).
+	02 D-CLS PIC X(10).
+	02 D-RACE PIC X(10).
+	02 D-STR PIC X(2).
+	02 D-DEX PIC X(2).
+	02 D-CON PIC X(2).
+	02 D-WIS PIC X(2).
+	02 D-INT PIC X(2).
+	02 D-CHA PIC X(2).
+	02 END-PGM PIC X VALUE "0".
+
+01 WS-FORM-VALID PIC X.
+	88 FORM-IS-VALID VALUE "Y".
+
+01 WS-FORM-CANCELLED PIC X VALUE "N".
+	88 FORM-CANCELLED VALUE "Y".
+
+01 WS-HIT-DIE-MAX PIC 9(2).
+01 WS-HIT-DIE-INC PIC 9(2).
+01 WS-LEVEL-EXTRA PIC 9(2).
+
+01 WS-LOG-TIME-FULL PIC 9(8).
+01 WS-LOG-TIME-R REDEFINES WS-LOG-TIME-FULL.
+	02 WS-LOG-HHMMSS PIC 9(6).
+	02 WS-LOG-HSEC PIC 9(2).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	CALL "initTcl"
+	PERFORM 0500-LOAD-RACE-TABLE
+	INITIALIZE CharacterData
+	PERFORM UNTIL FORM-IS-VALID OR FORM-CANCELLED
+		PERFORM 1000-RUN-FORM
+		IF END-PGM = "1"
+			MOVE "Y" TO WS-FORM-CANCELLED
+		ELSE
+			PERFORM 2000-VALIDATE-FORM
+		END-IF
+	END-PERFORM
+	IF FORM-CANCELLED
+		DISPLAY "Character creation cancelled - nothing saved."
+		STOP RUN
+	END-IF
+	PERFORM 3000-BUILD-CHARACTER
+	OPEN I-O CharacterFile
+	IF WS-CHARFILE-STATUS = "35"
+		OPEN OUTPUT CharacterFile
+		CLOSE CharacterFile
+		OPEN I-O CharacterFile
+	END-IF
+	PERFORM 4000-ASSIGN-CHARACTER-ID
+	WRITE CharacterData
+		INVALID KEY
+			DISPLAY "Could not write that character - a record with "
+				"that ID already exists."
+	END-WRITE
+	CLOSE CharacterFile
+	MOVE "CREATED" TO al-action
+	PERFORM 5000-LOG-ACTION
+	DISPLAY "Character " cname " saved to the roster."
+	STOP RUN.
+
+1000-RUN-FORM.
+	CALL "tcleval" USING DATA-BLOCK GUI-FORM.
+
+2000-VALIDATE-FORM.
+	MOVE "Y" TO WS-FORM-VALID
+	MOVE D-CLS TO cls
+	IF NOT valid-cls
+		DISPLAY "Unrecognized Class '" FUNCTION TRIM(D-CLS)
+			"' - please try again."
+		MOVE "N" TO WS-FORM-VALID
+	END-IF
+	IF FORM-IS-VALID AND
+		(FUNCTION NUMVAL(D-STR) < 3 OR FUNCTION NUMVAL(D-STR) > 20 OR
+		 FUNCTION NUMVAL(D-DEX) < 3 OR FUNCTION NUMVAL(D-DEX) > 20 OR
+		 FUNCTION NUMVAL(D-CON) < 3 OR FUNCTION NUMVAL(D-CON) > 20 OR
+		 FUNCTION NUMVAL(D-WIS) < 3 OR FUNCTION NUMVAL(D-WIS) > 20 OR
+		 FUNCTION NUMVAL(D-INT) < 3 OR FUNCTION NUMVAL(D-INT) > 20 OR
+		 FUNCTION NUMVAL(D-CHA) < 3 OR FUNCTION NUMVAL(D-CHA) > 20)
+		DISPLAY "An ability score is out of the 3-20 range - please "
+			"try again."
+		MOVE "N" TO WS-FORM-VALID
+	END-IF.
+
+3000-BUILD-CHARACTER.
+	MOVE D-PNAMEF TO pnamef
+	MOVE D-PNAMEL TO pnamel
+	MOVE D-CNAMEF TO cnamef
+	MOVE D-CNAMEL TO cnamel
+	MOVE D-CLS TO cls
+	MOVE 1 TO cls-level
+	MOVE "N" TO multiclass-sw
+	MOVE SPACES TO cls2
+	MOVE 0 TO cls2-level
+	MOVE D-RACE TO race
+	MOVE FUNCTION NUMVAL(D-STR) TO strenth
+	MOVE FUNCTION NUMVAL(D-DEX) TO dex
+	MOVE FUNCTION NUMVAL(D-CON) TO con
+	MOVE FUNCTION NUMVAL(D-WIS) TO wis
+	MOVE FUNCTION NUMVAL(D-INT) TO intel
+	MOVE FUNCTION NUMVAL(D-CHA) TO cha
+	PERFORM 0600-LOOKUP-RACE
+	PERFORM 0700-APPLY-RACIAL-BONUS
+	COMPUTE strmod = FUNCTION INTEGER((strenth - 10) / 2)
+	COMPUTE dexmod = FUNCTION INTEGER((dex - 10) / 2)
+	COMPUTE conmod = FUNCTION INTEGER((con - 10) / 2)
+	COMPUTE wismod = FUNCTION INTEGER((wis - 10) / 2)
+	COMPUTE intmod = FUNCTION INTEGER((intel - 10) / 2)
+	COMPUTE chamod = FUNCTION INTEGER((cha - 10) / 2)
+	PERFORM 3600-ASSIGN-SPELLCASTING
+	PERFORM 3700-CALC-PROGRESSION.
+
+3600-ASSIGN-SPELLCASTING.
+	MOVE "N" TO spell-cls-sw
+	MOVE SPACES TO spell-ability
+	MOVE 0 TO spell-slots-1st
+	MOVE 0 TO spells-known
+
+	IF cls = "Druid" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Cleric" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Sorcerer" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Warlock" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 1 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Wizard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "INT" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 6 TO spells-known
+	END-IF
+
+	IF cls = "Bard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 4 TO spells-known
+	END-IF.
+
+3700-CALC-PROGRESSION.
+	EVALUATE cls
+		WHEN "Barbarian"
+			MOVE 12 TO WS-HIT-DIE-MAX
+			MOVE 7 TO WS-HIT-DIE-INC
+		WHEN "Fighter"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Paladin"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Ranger"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Sorcerer"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN "Wizard"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN OTHER
+			MOVE 8 TO WS-HIT-DIE-MAX
+			MOVE 5 TO WS-HIT-DIE-INC
+	END-EVALUATE
+
+	MOVE cls-level TO char-level
+	MOVE char-level TO WS-LEVEL-EXTRA
+	SUBTRACT 1 FROM WS-LEVEL-EXTRA
+	COMPUTE hp-max = WS-HIT-DIE-MAX + conmod
+		+ WS-LEVEL-EXTRA * (WS-HIT-DIE-INC + conmod)
+	IF hp-max < char-level
+		MOVE char-level TO hp-max
+	END-IF
+	MOVE hp-max TO hp-current
+	MOVE 0 TO xp.
+
+0500-LOAD-RACE-TABLE.
+	OPEN INPUT RaceFile
+	PERFORM UNTIL END-OF-RACES
+		READ RaceFile
+			AT END
+				MOVE "Y" TO RACE-EOF-SW
+			NOT AT END
+				ADD 1 TO RACE-COUNT
+				MOVE rr-name TO RT-NAME(RACE-COUNT)
+				MOVE rr-flavor TO RT-FLAVOR(RACE-COUNT)
+				MOVE rr-bonus-abil TO RT-BONUS-ABIL(RACE-COUNT)
+				MOVE rr-bonus-amt TO RT-BONUS-AMT(RACE-COUNT)
+		END-READ
+	END-PERFORM
+	CLOSE RaceFile.
+
+0600-LOOKUP-RACE.
+	MOVE "N" TO WS-RACE-FOUND-SW
+	MOVE SPACES TO WS-RACE-BONUS-ABIL
+	MOVE 0 TO WS-RACE-BONUS-AMT
+	PERFORM VARYING RACE-IDX FROM 1 BY 1 UNTIL RACE-IDX > RACE-COUNT
+		IF FUNCTION UPPER-CASE(race) = FUNCTION UPPER-CASE(RT-NAME(RACE-IDX))
+			DISPLAY FUNCTION TRIM(RT-FLAVOR(RACE-IDX))
+			MOVE RT-BONUS-ABIL(RACE-IDX) TO WS-RACE-BONUS-ABIL
+			MOVE RT-BONUS-AMT(RACE-IDX) TO WS-RACE-BONUS-AMT
+			MOVE "Y" TO WS-RACE-FOUND-SW
+			MOVE RACE-COUNT TO RACE-IDX
+		END-IF
+	END-PERFORM.
+
+0700-APPLY-RACIAL-BONUS.
+	IF WS-RACE-BONUS-ABIL = "STR"
+		ADD WS-RACE-BONUS-AMT TO strenth
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "DEX"
+		ADD WS-RACE-BONUS-AMT TO dex
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "CON"
+		ADD WS-RACE-BONUS-AMT TO con
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "WIS"
+		ADD WS-RACE-BONUS-AMT TO wis
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "INT"
+		ADD WS-RACE-BONUS-AMT TO intel
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "CHA"
+		ADD WS-RACE-BONUS-AMT TO cha
+	END-IF.
+
+4000-ASSIGN-CHARACTER-ID.
+	OPEN INPUT IdCounterFile
+	IF WS-ID-STATUS = "00"
+		READ IdCounterFile
+			AT END
+				MOVE 1 TO WS-NEXT-ID
+			NOT AT END
+				MOVE ic-next-id TO WS-NEXT-ID
+		END-READ
+		CLOSE IdCounterFile
+	ELSE
+		MOVE 1 TO WS-NEXT-ID
+	END-IF
+	MOVE WS-NEXT-ID TO char-id
+	ADD 1 TO WS-NEXT-ID
+	MOVE WS-NEXT-ID TO ic-next-id
+	OPEN OUTPUT IdCounterFile
+	WRITE IdCounterRecord
+	CLOSE IdCounterFile.
+
+5000-LOG-ACTION.
+	ACCEPT al-date FROM DATE YYYYMMDD
+	ACCEPT WS-LOG-TIME-FULL FROM TIME
+	MOVE WS-LOG-HHMMSS TO al-time
+	MOVE pnamef TO al-playerf
+	MOVE pnamel TO al-playerl
+	MOVE cnamef TO al-charf
+	MOVE cnamel TO al-charl
+	OPEN EXTEND AuditLogFile
+	IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+		CLOSE AuditLogFile
+		OPEN OUTPUT AuditLogFile
+	END-IF
+	WRITE AuditLogRecord
+	CLOSE AuditLogFile.
