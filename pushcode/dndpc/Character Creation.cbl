@@ -7,37 +7,67 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-CHARFILE-STATUS.
+	SELECT RaceFile ASSIGN TO "race.dat"
 		ORGANIZATION IS LINE SEQUENTIAL
 		ACCESS IS SEQUENTIAL.
+	SELECT CheckpointFile ASSIGN TO "checkpoint.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-CK-STATUS.
+	SELECT IdCounterFile ASSIGN TO "nextid.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-ID-STATUS.
+	SELECT AuditLogFile ASSIGN TO "charlog.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-LOG-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD RaceFile.
+	COPY RACEREC.
 FD CharacterFile.
-01 CharacterData.
-	02 pname.
-		03 pnamef	PIC x(7).
-		03 pnamel	PIC x(10).
-	02 cname.
-		03 cnamef	PIC x(10).
-		03 cnamel	PIC x(12).
-	
-	02 cls PIC x(10).
-	02 race PIC x(10).
-
-	02 abil.
-		03 strenth	PIC 9(2).
-		03 dex	PIC 9(2).
-		03 con	PIC 9(2).
-		03 wis	PIC 9(2).
-		03 intel PIC 9(2).
-		03 cha	PIC 9(2).
-		03 strmod PIC 9(2).
-		03 dexmod PIC 9(2).
-		03 conmod PIC 9(2).
-		03 wismod PIC 9(2).
-		03 intmod PIC 9(2).
-		03 chamod PIC 9(2).
-	
-	02 answer PIC X.
+	COPY CHARREC.
+
+FD CheckpointFile.
+01 CheckpointData.
+	02 ck-step PIC 9.
+	02 ck-id PIC 9(6).
+	02 ckpname.
+		03 ckpnamef	PIC x(7).
+		03 ckpnamel	PIC x(10).
+	02 ckcname.
+		03 ckcnamef	PIC x(10).
+		03 ckcnamel	PIC x(12).
+	02 ckcls PIC x(10).
+	02 ckclslevel PIC 9(2).
+	02 ckmulticlasssw PIC X.
+	02 ckcls2 PIC x(10).
+	02 ckcls2level PIC 9(2).
+	02 ckrace PIC x(10).
+	02 ckabil.
+		03 ckstrenth	PIC 9(2).
+		03 ckdex	PIC 9(2).
+		03 ckcon	PIC 9(2).
+		03 ckwis	PIC 9(2).
+		03 ckintel	PIC 9(2).
+		03 ckcha	PIC 9(2).
+	02 ckbackground PIC x(15).
+	02 ckalignment PIC x(15).
+	02 ckfeatcount PIC 9.
+	02 ckfeatname PIC x(15) OCCURS 5 TIMES.
+
+FD IdCounterFile.
+01 IdCounterRecord.
+	02 ic-next-id PIC 9(6).
+
+FD AuditLogFile.
+	COPY AUDITLOG.
 
 
 WORKING-STORAGE SECTION.
@@ -48,7 +78,7 @@ WORKING-STORAGE SECTION.
 	02 wscname.
 		03 wscnamef	PIC x(10).
 		03 wscnamel	PIC x(12).
-	
+
 	02 wscls PIC x(10).
 	02 wsrace PIC x(10).
 
@@ -59,31 +89,182 @@ WORKING-STORAGE SECTION.
 		03 wswis	PIC 9(2).
 		03 wsintel PIC 9(2).
 		03 wscha	PIC 9(2).
-		03 wsstrmod PIC 9(2).
-		03 wsdexmod PIC 9(2).
-		03 wsconmod PIC 9(2).
-		03 wswismod PIC 9(2).
-		03 wsintmod PIC 9(2).
-		03 wschamod PIC 9(2).
-	
+		03 wsstrmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 wsdexmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 wsconmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 wswismod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 wsintmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 wschamod PIC S9(2) SIGN IS TRAILING SEPARATE.
+
 	02 wsanswer PIC X.
 
+01 WS-RECON-MISMATCH-SW PIC X VALUE "N".
+
+01 RACE-TABLE.
+	02 RACE-ENTRY OCCURS 30 TIMES INDEXED BY RACE-IDX.
+		03 RT-NAME			PIC x(12).
+		03 RT-FLAVOR		PIC x(60).
+		03 RT-BONUS-ABIL	PIC x(4).
+		03 RT-BONUS-AMT		PIC S9.
+01 RACE-COUNT PIC 9(3) VALUE 0.
+01 RACE-EOF-SW PIC X VALUE "N".
+	88 END-OF-RACES VALUE "Y".
+01 WS-RACE-FOUND-SW PIC X VALUE "N".
+	88 RACE-FOUND VALUE "Y".
+01 WS-RACE-BONUS-ABIL PIC x(4) VALUE SPACES.
+01 WS-RACE-BONUS-AMT PIC S9 VALUE 0.
+
+01 WS-CK-STATUS PIC XX VALUE "00".
+01 WS-RESUME-STEP PIC 9 VALUE 0.
+01 WS-SAVE-STEP PIC 9 VALUE 0.
+
+01 WS-NAME-BUFFER PIC X(30).
+01 WS-NAME-MAXLEN PIC 9(2).
+01 WS-NAME-LEN PIC 9(2).
+
+01 WS-ID-STATUS PIC XX VALUE "00".
+01 WS-LOG-STATUS PIC XX VALUE "00".
+01 WS-LOG-TIME-FULL PIC 9(8).
+01 WS-LOG-TIME-R REDEFINES WS-LOG-TIME-FULL.
+	02 WS-LOG-HHMMSS PIC 9(6).
+	02 WS-LOG-HSEC PIC 9(2).
+01 WS-NEXT-ID PIC 9(6) VALUE 0.
+
+01 WS-CHARFILE-STATUS PIC XX VALUE "00".
+
+01 WS-RANDOM-SEED PIC 9(8).
+01 WS-RANDOM-SINK PIC 9V9(6).
+
+01 WS-GEN-METHOD PIC X.
+01 WS-ROLLED-SCORE PIC 9(2).
+01 WS-ROLL-N PIC 9(2).
+01 WS-ROLL-M PIC 9(2).
+01 WS-ROLL-DROP PIC 9(2).
+01 WS-DICE-TOTAL PIC 9(4).
+
+01 WS-PB-COST-VALUES.
+	02 FILLER PIC 9(2) VALUE 00.
+	02 FILLER PIC 9(2) VALUE 01.
+	02 FILLER PIC 9(2) VALUE 02.
+	02 FILLER PIC 9(2) VALUE 03.
+	02 FILLER PIC 9(2) VALUE 04.
+	02 FILLER PIC 9(2) VALUE 05.
+	02 FILLER PIC 9(2) VALUE 07.
+	02 FILLER PIC 9(2) VALUE 09.
+01 WS-PB-COST REDEFINES WS-PB-COST-VALUES.
+	02 WS-PB-COST-ENTRY PIC 9(2) OCCURS 8 TIMES.
+01 WS-POINTS-REMAINING PIC S9(3).
+01 WS-PB-VALID PIC X.
+	88 PB-SCORE-OK VALUE "Y".
+
+01 WS-HIT-DIE-MAX PIC 9(2).
+01 WS-HIT-DIE-INC PIC 9(2).
+01 WS-LEVEL-EXTRA PIC 9(2).
+
+01 WS-FEAT-ANSWER PIC X.
+01 WS-FEAT-IDX PIC 9.
+
+01 WS-BACKUP-STAMP.
+	02 WS-BACKUP-DATE PIC 9(8).
+	02 WS-BACKUP-TIME PIC 9(6).
+01 WS-BACKUP-TIME-FULL PIC 9(8).
+01 WS-BACKUP-TIME-FULL-R REDEFINES WS-BACKUP-TIME-FULL.
+	02 WS-BACKUP-HHMMSS PIC 9(6).
+	02 WS-BACKUP-HSEC PIC 9(2).
+01 WS-BACKUP-CMD PIC X(80).
+
 PROCEDURE DIVISION.
-OPEN OUTPUT CharacterFile.
-	DISPLAY "What is your first name? " WITH NO ADVANCING
-	ACCEPT pnamef
-	DISPLAY "Hello " pnamef "! What is you last name? " WITH NO ADVANCING
-	ACCEPT pnamel
-	DISPLAY "Okay, " pname "!  What is your new Character's first name? " WITH NO ADVANCING
-	ACCEPT cnamef
-	DISPLAY "Nice!  You will now be known as " cnamef "! What is your last name? " WITH NO ADVANCING
-	ACCEPT cnamel
-	DISPLAY "You are now, " cname ".  Now, What is your Class, " cnamef "? " WITH NO ADVANCING
-	ACCEPT cls
+0000-MAIN.
+	ACCEPT WS-RANDOM-SEED FROM TIME
+	COMPUTE WS-RANDOM-SINK = FUNCTION RANDOM(WS-RANDOM-SEED)
+	PERFORM 0500-LOAD-RACE-TABLE
+	PERFORM 0200-BACKUP-CHARACTER-FILE
+	INITIALIZE CharacterData
+	PERFORM 0900-CHECK-FOR-CHECKPOINT
+	IF WS-RESUME-STEP = 0
+		PERFORM 0300-ASSIGN-CHARACTER-ID
+	END-IF
+	OPEN I-O CharacterFile
+	IF WS-CHARFILE-STATUS = "35"
+		OPEN OUTPUT CharacterFile
+		CLOSE CharacterFile
+		OPEN I-O CharacterFile
+	END-IF
+	PERFORM 1000-GET-PLAYER-NAME
+	PERFORM 2000-GET-CHARACTER-NAME
+	PERFORM 3000-GET-CLASS
+	PERFORM 4000-GET-RACE
+	PERFORM 5000-GET-ABILITIES
+	PERFORM 5500-CALC-PROGRESSION
+	PERFORM 5600-GET-BACKGROUND-ALIGNMENT-FEATS
+	PERFORM 5800-CONFIRM-AND-COMMIT
+	IF answer = "Y" OR "y"
+		PERFORM 6000-WRITE-CHARACTER
+		CLOSE CharacterFile
+		PERFORM 7000-CLOSING-REMARKS
+	ELSE
+		CLOSE CharacterFile
+		DISPLAY "Character not saved.  Your answers are still checkpointed - "
+			"run this program again to resume and finish."
+	END-IF
+	STOP RUN.
+
+1000-GET-PLAYER-NAME.
+	IF WS-RESUME-STEP < 1
+		DISPLAY "What is your first name? " WITH NO ADVANCING
+		ACCEPT WS-NAME-BUFFER
+		MOVE 7 TO WS-NAME-MAXLEN
+		PERFORM 0975-CHECK-NAME-TRUNCATION
+		MOVE WS-NAME-BUFFER TO pnamef
+		DISPLAY "Hello " pnamef "! What is you last name? " WITH NO ADVANCING
+		ACCEPT WS-NAME-BUFFER
+		MOVE 10 TO WS-NAME-MAXLEN
+		PERFORM 0975-CHECK-NAME-TRUNCATION
+		MOVE WS-NAME-BUFFER TO pnamel
+		MOVE 1 TO WS-SAVE-STEP
+		PERFORM 0800-SAVE-CHECKPOINT
+	END-IF.
+
+2000-GET-CHARACTER-NAME.
+	IF WS-RESUME-STEP < 2
+		DISPLAY "Okay, " pname "!  What is your new Character's first name? " WITH NO ADVANCING
+		ACCEPT WS-NAME-BUFFER
+		MOVE 10 TO WS-NAME-MAXLEN
+		PERFORM 0975-CHECK-NAME-TRUNCATION
+		MOVE WS-NAME-BUFFER TO cnamef
+		DISPLAY "Nice!  You will now be known as " cnamef "! What is your last name? " WITH NO ADVANCING
+		ACCEPT WS-NAME-BUFFER
+		MOVE 12 TO WS-NAME-MAXLEN
+		PERFORM 0975-CHECK-NAME-TRUNCATION
+		MOVE WS-NAME-BUFFER TO cnamel
+		MOVE 2 TO WS-SAVE-STEP
+		PERFORM 0800-SAVE-CHECKPOINT
+	END-IF.
+
+3000-GET-CLASS.
+	IF WS-RESUME-STEP < 3
+		DISPLAY "You are now, " cname ".  Now, What is your Class, " cnamef "? " WITH NO ADVANCING
+		ACCEPT cls
+		PERFORM UNTIL valid-cls
+			DISPLAY "That is not a supported Class.  Choose from Druid, Fighter, "
+			DISPLAY "Barbarian, Cleric, Monk, Paladin, Ranger, Rogue, Sorcerer, "
+			DISPLAY "Warlock, Wizard or Bard: " WITH NO ADVANCING
+			ACCEPT cls
+		END-PERFORM
+		DISPLAY "What level are you in " cls "? " WITH NO ADVANCING
+		ACCEPT cls-level
+		PERFORM 3500-DISPLAY-CLASS-FLAVOR
+		PERFORM 3600-ASSIGN-SPELLCASTING
+		PERFORM 3700-GET-MULTICLASS
+		MOVE 3 TO WS-SAVE-STEP
+		PERFORM 0800-SAVE-CHECKPOINT
+	END-IF.
+
+3500-DISPLAY-CLASS-FLAVOR.
 	IF cls = "Druid" THEN
 		DISPLAY "A Druid is a powerful force for Nature.  Respect the power nature has given you. "
 	END-IF
-		
+
 	IF cls = "Fighter" THEN
 		DISPLAY "Strong and courageous, a fighter is the cunning muscle of the party!"
 	END-IF
@@ -92,48 +273,45 @@ OPEN OUTPUT CharacterFile.
 		DISPLAY "A Barbarian is a Sentient being that forsakes their Sentience to be a stronger fighter."
 		DISPLAY	"Honor, Valor means nothing to you once the you have entered your Rage. "
 	END-IF
-		
+
 	IF cls = "Cleric" THEN
 		DISPLAY "A Cleric is a powerful force of the Divine.  Respect, Honor, Devotion. "
 	END-IF
-		
+
 	IF cls = "Monk" THEN
 		DISPLAY "So you wish to punch your enemies to death, " cnamef "?"
 		DISPLAY "May your fists land true and strong, " cls ". "
 	END-IF
-		
+
 	IF cls = "Paladin" THEN
 		DISPLAY "Are you truly a warrior for both the Law AND Good, " cnamef "?"
 		DISPLAY "May you not be tempted, " cls ". "
 	END-IF
-		
+
 	IF cls = "Ranger" THEN
 		DISPLAY "A life in the wilderness, " cnamef "?"
 		DISPLAY "Hunting, tracking and sleeping under the stars, " cls ". "
 	END-IF
-		
+
 	IF cls = "Rogue" THEN
 		DISPLAY "A life theft and murder, " cnamef "?"
 		DISPLAY "When you take life so lightly, you only have a short exciting life to look forward to, " cls ". "
 	END-IF
-		
+
 	IF cls = "Sorcerer" THEN
 		DISPLAY "The offspring of a magical creature, " cnamef "?"
 		DISPLAY "Try not to blow yourself up, " cls ". "
-
 	END-IF
-		
+
 	IF cls = "Warlock" THEN
 		DISPLAY "Sold your soul, " cnamef "?"
 		DISPLAY "Better not betray your master, " cls "! "
-
 	END-IF
-		
+
 	IF cls = "Wizard" THEN
 		DISPLAY "NEEEEEEERRRRRRRRD!!!! Are you a virgin " cnamef "?"
 		DISPLAY "Guess you are not lonely enough in real life, " cls "!? "
 	END-IF
-		
 
 	IF cls = "Bard" THEN
 		DISPLAY "A Bard, want to lay dragons, slay them " cnamef "? "
@@ -141,83 +319,590 @@ OPEN OUTPUT CharacterFile.
 			DISPLAY "You are sure this is want?" WITH NO ADVANCING
 			MOVE SPACE TO answer
 			ACCEPT answer
-		END-PERFORM.
-			IF answer = "y" OR "Y"
+		END-PERFORM
+		IF answer = "y" OR "Y"
 			DISPLAY "If you are sure you are sure..."
-			ELSE
-				DISPLAY " "
-			END-IF
+		ELSE
+			DISPLAY " "
+		END-IF
+	END-IF.
 
-	DISPLAY "Oh... I almost forgot... What is your Race? "	
-	ACCEPT race
-	IF race = "Elf" OR "elf" THEN
-		DISPLAY "Haughty and Proud..."
-	END-IF
+3600-ASSIGN-SPELLCASTING.
+	MOVE "N" TO spell-cls-sw
+	MOVE SPACES TO spell-ability
+	MOVE 0 TO spell-slots-1st
+	MOVE 0 TO spells-known
 
-	IF race = "Human" OR "human" THEN
-		DISPLAY "Because you are basic like that"
+	IF cls = "Druid" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
 	END-IF
 
-	IF race = "Dwarf" OR "dwarf" THEN
-		DISPLAY "You need to find yourself a nice dwarven woman with a beard"
-		DISPLAY	"YOU CAN GRAB ONTO!"
+	IF cls = "Cleric" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
 	END-IF
 
-	IF race = "Halfling" OR "halfling" THEN
-		DISPLAY "We had first breakfast, yes..."
-		DISPLAY "But what about second breakfast?"
+	IF cls = "Sorcerer" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
 	END-IF
 
-	IF race = "Tiefling" OR "tiefling" THEN
-		DISPLAY "Probably a bard..."
+	IF cls = "Warlock" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 1 TO spell-slots-1st
+		MOVE 2 TO spells-known
 	END-IF
 
-	IF race = "Half-Elf" OR "half-elf" OR "halfelf" THEN
-		DISPLAY "Hated by both..."
+	IF cls = "Wizard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "INT" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 6 TO spells-known
 	END-IF
 
-	IF race = "Dragonborn" OR "dragonborn" THEN
-		DISPLAY "A truly terrifying creature..."
+	IF cls = "Bard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 4 TO spells-known
 	END-IF
 
-	IF race = "Aasimar" OR "aasimar" THEN
-		DISPLAY "Kinda Avian..."
+	IF is-spellcaster
+		DISPLAY "Spellcasting ability: " spell-ability
+		DISPLAY "1st-level spell slots: " spell-slots-1st
+		DISPLAY "Spells known: " spells-known
+	END-IF.
+
+3700-GET-MULTICLASS.
+	MOVE "N" TO multiclass-sw
+	MOVE SPACES TO cls2
+	MOVE 0 TO cls2-level
+	DISPLAY "Are you multiclassing into a second Class? (Y/N) " WITH NO ADVANCING
+	ACCEPT answer
+	IF answer = "Y" OR "y"
+		MOVE "Y" TO multiclass-sw
+		DISPLAY "What is your second Class? " WITH NO ADVANCING
+		ACCEPT cls2
+		PERFORM UNTIL valid-cls2 AND cls2 NOT = SPACES
+			DISPLAY "That is not a supported Class.  Choose from Druid, Fighter, "
+			DISPLAY "Barbarian, Cleric, Monk, Paladin, Ranger, Rogue, Sorcerer, "
+			DISPLAY "Warlock, Wizard or Bard: " WITH NO ADVANCING
+			ACCEPT cls2
+		END-PERFORM
+		DISPLAY "What level are you in " cls2 "? " WITH NO ADVANCING
+		ACCEPT cls2-level
+		DISPLAY cname " is a " cls " " cls-level " / " cls2 " " cls2-level "."
+	END-IF.
+
+4000-GET-RACE.
+	IF WS-RESUME-STEP < 4
+		DISPLAY "Oh... I almost forgot... What is your Race? "
+		ACCEPT race
+		PERFORM 0600-LOOKUP-RACE
+		MOVE 4 TO WS-SAVE-STEP
+		PERFORM 0800-SAVE-CHECKPOINT
+	END-IF.
+
+5000-GET-ABILITIES.
+	IF WS-RESUME-STEP < 5
+		DISPLAY "How would you like to generate your ability scores?"
+		DISPLAY "1) Roll 4d6, drop the lowest die, for each ability"
+		DISPLAY "2) Standard array (15, 14, 13, 12, 10, 8)"
+		DISPLAY "3) Point buy (27 points)"
+		DISPLAY "Choice? " WITH NO ADVANCING
+		ACCEPT WS-GEN-METHOD
+		PERFORM UNTIL WS-GEN-METHOD = "1" OR WS-GEN-METHOD = "2" OR WS-GEN-METHOD = "3"
+			DISPLAY "Please enter 1, 2 or 3: " WITH NO ADVANCING
+			ACCEPT WS-GEN-METHOD
+		END-PERFORM
+		EVALUATE WS-GEN-METHOD
+			WHEN "1"
+				PERFORM 5100-ROLL-ABILITIES
+			WHEN "2"
+				PERFORM 5200-STANDARD-ARRAY-ABILITIES
+			WHEN "3"
+				PERFORM 5300-POINT-BUY-ABILITIES
+		END-EVALUATE
+		PERFORM 0700-APPLY-RACIAL-BONUS
+		COMPUTE strmod = FUNCTION INTEGER((strenth - 10) / 2)
+		COMPUTE dexmod = FUNCTION INTEGER((dex - 10) / 2)
+		COMPUTE conmod = FUNCTION INTEGER((con - 10) / 2)
+		COMPUTE wismod = FUNCTION INTEGER((wis - 10) / 2)
+		COMPUTE intmod = FUNCTION INTEGER((intel - 10) / 2)
+		COMPUTE chamod = FUNCTION INTEGER((cha - 10) / 2)
+		MOVE 5 TO WS-SAVE-STEP
+		PERFORM 0800-SAVE-CHECKPOINT
+	END-IF.
+
+5100-ROLL-ABILITIES.
+	PERFORM 5150-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO strenth
+	DISPLAY "Strength rolled: " strenth
+	PERFORM 5150-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO dex
+	DISPLAY "Dexterity rolled: " dex
+	PERFORM 5150-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO con
+	DISPLAY "Constitution rolled: " con
+	PERFORM 5150-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO wis
+	DISPLAY "Wisdom rolled: " wis
+	PERFORM 5150-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO intel
+	DISPLAY "Intelligence rolled: " intel
+	PERFORM 5150-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO cha
+	DISPLAY "Charisma rolled: " cha.
+
+5150-ROLL-4D6-DROP-LOWEST.
+	MOVE 4 TO WS-ROLL-N
+	MOVE 6 TO WS-ROLL-M
+	MOVE 1 TO WS-ROLL-DROP
+	CALL "DICEROLL" USING WS-ROLL-N, WS-ROLL-M, WS-ROLL-DROP, WS-DICE-TOTAL
+	MOVE WS-DICE-TOTAL TO WS-ROLLED-SCORE.
+
+5200-STANDARD-ARRAY-ABILITIES.
+	MOVE 15 TO strenth
+	MOVE 14 TO dex
+	MOVE 13 TO con
+	MOVE 12 TO wis
+	MOVE 10 TO intel
+	MOVE 8 TO cha
+	DISPLAY "Assigned in order - Strength 15, Dexterity 14, Constitution 13, "
+	DISPLAY "Wisdom 12, Intelligence 10, Charisma 8."
+	.
+
+5300-POINT-BUY-ABILITIES.
+	MOVE 27 TO WS-POINTS-REMAINING
+	DISPLAY "You have 27 points to spend.  Each score runs from 8 to 15, and"
+	DISPLAY "costs more the higher it goes."
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Strength (8-15)? " WITH NO ADVANCING
+		ACCEPT strenth
+		MOVE strenth TO WS-ROLLED-SCORE
+		PERFORM 5360-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(strenth - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Dexterity (8-15)? " WITH NO ADVANCING
+		ACCEPT dex
+		MOVE dex TO WS-ROLLED-SCORE
+		PERFORM 5360-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(dex - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Constitution (8-15)? " WITH NO ADVANCING
+		ACCEPT con
+		MOVE con TO WS-ROLLED-SCORE
+		PERFORM 5360-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(con - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Wisdom (8-15)? " WITH NO ADVANCING
+		ACCEPT wis
+		MOVE wis TO WS-ROLLED-SCORE
+		PERFORM 5360-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(wis - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Intelligence (8-15)? " WITH NO ADVANCING
+		ACCEPT intel
+		MOVE intel TO WS-ROLLED-SCORE
+		PERFORM 5360-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(intel - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Charisma (8-15)? " WITH NO ADVANCING
+		ACCEPT cha
+		MOVE cha TO WS-ROLLED-SCORE
+		PERFORM 5360-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(cha - 7) FROM WS-POINTS-REMAINING.
+
+5360-CHECK-POINT-BUY-ROLLED.
+	MOVE "N" TO WS-PB-VALID
+	IF WS-ROLLED-SCORE >= 8 AND WS-ROLLED-SCORE <= 15
+		IF WS-PB-COST-ENTRY(WS-ROLLED-SCORE - 7) <= WS-POINTS-REMAINING
+			MOVE "Y" TO WS-PB-VALID
+		ELSE
+			DISPLAY "Not enough points remaining for that score."
+		END-IF
+	ELSE
+		DISPLAY "Score must be between 8 and 15."
+	END-IF.
+
+5500-CALC-PROGRESSION.
+	EVALUATE cls
+		WHEN "Barbarian"
+			MOVE 12 TO WS-HIT-DIE-MAX
+			MOVE 7 TO WS-HIT-DIE-INC
+		WHEN "Fighter"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Paladin"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Ranger"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Sorcerer"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN "Wizard"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN OTHER
+			MOVE 8 TO WS-HIT-DIE-MAX
+			MOVE 5 TO WS-HIT-DIE-INC
+	END-EVALUATE
+
+	IF is-multiclass
+		COMPUTE char-level = cls-level + cls2-level
+	ELSE
+		MOVE cls-level TO char-level
+	END-IF
+	IF char-level = 0
+		MOVE 1 TO char-level
 	END-IF
 
-	IF race = "Kobold" OR "kobold" THEN
-		DISPLAY "Can you even play them?"
+	MOVE char-level TO WS-LEVEL-EXTRA
+	SUBTRACT 1 FROM WS-LEVEL-EXTRA
+	COMPUTE hp-max = WS-HIT-DIE-MAX + conmod
+		+ WS-LEVEL-EXTRA * (WS-HIT-DIE-INC + conmod)
+	IF hp-max < char-level
+		MOVE char-level TO hp-max
 	END-IF
+	MOVE hp-max TO hp-current
+	MOVE 0 TO xp
+	DISPLAY "Level " char-level " " cls "  HP " hp-current "/" hp-max.
+
+5600-GET-BACKGROUND-ALIGNMENT-FEATS.
+	IF WS-RESUME-STEP < 6
+		DISPLAY "What is your character's Background? " WITH NO ADVANCING
+		ACCEPT background
+		INSPECT background REPLACING ALL "," BY SPACE
+		DISPLAY "What is your character's Alignment? " WITH NO ADVANCING
+		ACCEPT alignment
+		INSPECT alignment REPLACING ALL "," BY SPACE
+		MOVE 0 TO feat-count
+		MOVE "Y" TO WS-FEAT-ANSWER
+		PERFORM UNTIL feat-count = 5
+			OR (WS-FEAT-ANSWER NOT = "Y" AND WS-FEAT-ANSWER NOT = "y")
+			DISPLAY "Add a Feat? (Y/N) " WITH NO ADVANCING
+			ACCEPT WS-FEAT-ANSWER
+			IF WS-FEAT-ANSWER = "Y" OR WS-FEAT-ANSWER = "y"
+				ADD 1 TO feat-count
+				DISPLAY "Feat name? " WITH NO ADVANCING
+				ACCEPT feat-name(feat-count)
+				INSPECT feat-name(feat-count) REPLACING ALL "," BY SPACE
+			END-IF
+		END-PERFORM
+		MOVE 6 TO WS-SAVE-STEP
+		PERFORM 0800-SAVE-CHECKPOINT
+	END-IF.
 
-	IF race = "Orc" OR "orc" THEN
-		DISPLAY "Fantasy Klingons"
+5800-CONFIRM-AND-COMMIT.
+	DISPLAY "================================================================"
+	DISPLAY "Here is what we have before I write this to the roster:"
+	DISPLAY "Player:    " pname
+	DISPLAY "Character: " cname
+	IF is-multiclass
+		DISPLAY "Class:     " cls " " cls-level " / " cls2 " " cls2-level
+	ELSE
+		DISPLAY "Class:     " cls " " cls-level
 	END-IF
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT intel
-	DISPLAY "Your Intelligence is " intel ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
+	DISPLAY "Race:      " race
+	DISPLAY "Background: " background "  Alignment: " alignment
+	DISPLAY "STR " strenth "  DEX " dex "  CON " con
+		"  WIS " wis "  INT " intel "  CHA " cha
+	DISPLAY "================================================================"
+	MOVE SPACE TO answer
+	PERFORM UNTIL answer = "Y" OR answer = "y" OR answer = "N" OR answer = "n"
+		DISPLAY "Save this character? (Y/N) " WITH NO ADVANCING
+		ACCEPT answer
+	END-PERFORM.
+
+6000-WRITE-CHARACTER.
+	PERFORM 5900-POPULATE-RECON-MIRROR
 	WRITE CharacterData
-	END-WRITE.
-CLOSE CharacterFile.
-DISPLAY "Your Charisma is " cha ". I think we have what we need"
-DISPLAY pname
-DISPLAY cname
-DISPLAY race
-DISPLAY cls
-DISPLAY "stdxcowsinch"
-DISPLAY abil
-DISPLAY "Notice:  By having agreed to play Dungeons and Dragons,"
-DISPLAY "you have already signed the hidden written agreement that"
-DISPLAY "you will play your character to the absolute extreme of"
-DISPLAY "that class's stereotype."
-DISPLAY "Hey... I don't make the rules... I just enforce them!"
-DISPLAY "BTW... Your soul now belongs to Kartavian... enjoy your game :)"
-
-STOP RUN.
+		INVALID KEY
+			DISPLAY "Warning: could not save Character ID " char-id " (duplicate key)."
+	END-WRITE
+	PERFORM 6100-RECONCILE-WRITE
+	PERFORM 0850-DELETE-CHECKPOINT
+	MOVE "CREATED" TO al-action
+	PERFORM 0400-LOG-ACTION.
+
+5900-POPULATE-RECON-MIRROR.
+	MOVE pnamef TO wspnamef
+	MOVE pnamel TO wspnamel
+	MOVE cnamef TO wscnamef
+	MOVE cnamel TO wscnamel
+	MOVE cls TO wscls
+	MOVE race TO wsrace
+	MOVE strenth TO wsstrenth
+	MOVE dex TO wsdex
+	MOVE con TO wscon
+	MOVE wis TO wswis
+	MOVE intel TO wsintel
+	MOVE cha TO wscha
+	MOVE strmod TO wsstrmod
+	MOVE dexmod TO wsdexmod
+	MOVE conmod TO wsconmod
+	MOVE wismod TO wswismod
+	MOVE intmod TO wsintmod
+	MOVE chamod TO wschamod.
+
+6100-RECONCILE-WRITE.
+	*> re-read the record back off character.dat and compare it against
+	*> what we actually asked for, to catch any corruption or picture-
+	*> clause truncation introduced on the way to disk.
+	MOVE "N" TO WS-RECON-MISMATCH-SW
+	READ CharacterFile KEY IS char-id
+		INVALID KEY
+			DISPLAY "Reconciliation warning: could not re-read Character ID "
+				char-id " after writing it."
+			MOVE "Y" TO WS-RECON-MISMATCH-SW
+		NOT INVALID KEY
+			IF pnamef NOT = wspnamef OR pnamel NOT = wspnamel
+				OR cnamef NOT = wscnamef OR cnamel NOT = wscnamel
+				OR cls NOT = wscls OR race NOT = wsrace
+				OR strenth NOT = wsstrenth OR dex NOT = wsdex
+				OR con NOT = wscon OR wis NOT = wswis
+				OR intel NOT = wsintel OR cha NOT = wscha
+				OR strmod NOT = wsstrmod OR dexmod NOT = wsdexmod
+				OR conmod NOT = wsconmod OR wismod NOT = wswismod
+				OR intmod NOT = wsintmod OR chamod NOT = wschamod
+				DISPLAY "Reconciliation warning: the record on file does not "
+					"match what was entered for Character ID " char-id "."
+				MOVE "Y" TO WS-RECON-MISMATCH-SW
+			END-IF
+	END-READ
+	IF WS-RECON-MISMATCH-SW = "N"
+		DISPLAY "Reconciliation check passed - record matches what was entered."
+	END-IF.
+
+7000-CLOSING-REMARKS.
+	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	DISPLAY "Character ID: " char-id
+	DISPLAY pname
+	DISPLAY cname
+	DISPLAY race
+	DISPLAY cls
+	DISPLAY "stdxcowsinch"
+	DISPLAY abil
+	DISPLAY "Notice:  By having agreed to play Dungeons and Dragons,"
+	DISPLAY "you have already signed the hidden written agreement that"
+	DISPLAY "you will play your character to the absolute extreme of"
+	DISPLAY "that class's stereotype."
+	DISPLAY "Hey... I don't make the rules... I just enforce them!"
+	DISPLAY "BTW... Your soul now belongs to Kartavian... enjoy your game :)".
+
+0200-BACKUP-CHARACTER-FILE.
+	*> character.dat is opened I-O, not OUTPUT, so a normal run doesn't
+	*> truncate it - this is just cheap insurance against a bad keystroke.
+	ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+	ACCEPT WS-BACKUP-TIME-FULL FROM TIME
+	MOVE WS-BACKUP-HHMMSS TO WS-BACKUP-TIME
+	STRING "cp character.dat character.dat.bak-" DELIMITED BY SIZE
+		WS-BACKUP-STAMP DELIMITED BY SIZE
+		" 2>/dev/null" DELIMITED BY SIZE
+		INTO WS-BACKUP-CMD
+	CALL "SYSTEM" USING WS-BACKUP-CMD.
+
+0300-ASSIGN-CHARACTER-ID.
+	OPEN INPUT IdCounterFile
+	IF WS-ID-STATUS = "00"
+		READ IdCounterFile
+			AT END
+				MOVE 1 TO WS-NEXT-ID
+			NOT AT END
+				MOVE ic-next-id TO WS-NEXT-ID
+		END-READ
+		CLOSE IdCounterFile
+	ELSE
+		MOVE 1 TO WS-NEXT-ID
+	END-IF
+	MOVE WS-NEXT-ID TO char-id
+	ADD 1 TO WS-NEXT-ID
+	MOVE WS-NEXT-ID TO ic-next-id
+	OPEN OUTPUT IdCounterFile
+	WRITE IdCounterRecord
+	CLOSE IdCounterFile.
+
+0400-LOG-ACTION.
+	ACCEPT al-date FROM DATE YYYYMMDD
+	ACCEPT WS-LOG-TIME-FULL FROM TIME
+	MOVE WS-LOG-HHMMSS TO al-time
+	MOVE pnamef TO al-playerf
+	MOVE pnamel TO al-playerl
+	MOVE cnamef TO al-charf
+	MOVE cnamel TO al-charl
+	OPEN EXTEND AuditLogFile
+	IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+		CLOSE AuditLogFile
+		OPEN OUTPUT AuditLogFile
+	END-IF
+	WRITE AuditLogRecord
+	CLOSE AuditLogFile.
+
+0500-LOAD-RACE-TABLE.
+	OPEN INPUT RaceFile
+	PERFORM UNTIL END-OF-RACES
+		READ RaceFile
+			AT END
+				MOVE "Y" TO RACE-EOF-SW
+			NOT AT END
+				ADD 1 TO RACE-COUNT
+				MOVE rr-name TO RT-NAME(RACE-COUNT)
+				MOVE rr-flavor TO RT-FLAVOR(RACE-COUNT)
+				MOVE rr-bonus-abil TO RT-BONUS-ABIL(RACE-COUNT)
+				MOVE rr-bonus-amt TO RT-BONUS-AMT(RACE-COUNT)
+		END-READ
+	END-PERFORM
+	CLOSE RaceFile.
+
+0600-LOOKUP-RACE.
+	MOVE "N" TO WS-RACE-FOUND-SW
+	MOVE SPACES TO WS-RACE-BONUS-ABIL
+	MOVE 0 TO WS-RACE-BONUS-AMT
+	PERFORM VARYING RACE-IDX FROM 1 BY 1 UNTIL RACE-IDX > RACE-COUNT
+		IF FUNCTION UPPER-CASE(race) = FUNCTION UPPER-CASE(RT-NAME(RACE-IDX))
+			DISPLAY FUNCTION TRIM(RT-FLAVOR(RACE-IDX))
+			MOVE RT-BONUS-ABIL(RACE-IDX) TO WS-RACE-BONUS-ABIL
+			MOVE RT-BONUS-AMT(RACE-IDX) TO WS-RACE-BONUS-AMT
+			MOVE "Y" TO WS-RACE-FOUND-SW
+			MOVE RACE-COUNT TO RACE-IDX
+		END-IF
+	END-PERFORM
+	IF NOT RACE-FOUND
+		DISPLAY "No lore on file yet for that Race, but it will still be recorded."
+	END-IF.
+
+0700-APPLY-RACIAL-BONUS.
+	IF WS-RACE-BONUS-ABIL = "STR"
+		ADD WS-RACE-BONUS-AMT TO strenth
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "DEX"
+		ADD WS-RACE-BONUS-AMT TO dex
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "CON"
+		ADD WS-RACE-BONUS-AMT TO con
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "WIS"
+		ADD WS-RACE-BONUS-AMT TO wis
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "INT"
+		ADD WS-RACE-BONUS-AMT TO intel
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "CHA"
+		ADD WS-RACE-BONUS-AMT TO cha
+	END-IF.
+
+0975-CHECK-NAME-TRUNCATION.
+	MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-BUFFER)) TO WS-NAME-LEN
+	IF WS-NAME-LEN > WS-NAME-MAXLEN
+		DISPLAY "Note: that name is " WS-NAME-LEN " characters long, but only "
+			"the first " WS-NAME-MAXLEN " will be kept: "
+			WS-NAME-BUFFER(1:WS-NAME-MAXLEN)
+	END-IF.
+
+0800-SAVE-CHECKPOINT.
+	MOVE WS-SAVE-STEP TO ck-step
+	MOVE char-id TO ck-id
+	MOVE pnamef TO ckpnamef
+	MOVE pnamel TO ckpnamel
+	MOVE cnamef TO ckcnamef
+	MOVE cnamel TO ckcnamel
+	MOVE cls TO ckcls
+	MOVE cls-level TO ckclslevel
+	MOVE multiclass-sw TO ckmulticlasssw
+	MOVE cls2 TO ckcls2
+	MOVE cls2-level TO ckcls2level
+	MOVE race TO ckrace
+	MOVE strenth TO ckstrenth
+	MOVE dex TO ckdex
+	MOVE con TO ckcon
+	MOVE wis TO ckwis
+	MOVE intel TO ckintel
+	MOVE cha TO ckcha
+	MOVE background TO ckbackground
+	MOVE alignment TO ckalignment
+	MOVE feat-count TO ckfeatcount
+	PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1 UNTIL WS-FEAT-IDX > 5
+		MOVE feat-name(WS-FEAT-IDX) TO ckfeatname(WS-FEAT-IDX)
+	END-PERFORM
+	OPEN OUTPUT CheckpointFile
+	WRITE CheckpointData
+	CLOSE CheckpointFile.
+
+0850-DELETE-CHECKPOINT.
+	*> Re-creating the checkpoint file empty is as good as deleting the
+	*> one in-progress record - the next run finds nothing to resume.
+	OPEN OUTPUT CheckpointFile
+	CLOSE CheckpointFile.
+
+0900-CHECK-FOR-CHECKPOINT.
+	MOVE 0 TO WS-RESUME-STEP
+	OPEN INPUT CheckpointFile
+	IF WS-CK-STATUS = "00"
+		READ CheckpointFile
+		IF WS-CK-STATUS = "00"
+			DISPLAY "Found a character checkpointed mid-creation ("
+				FUNCTION TRIM(ckpnamef) " " FUNCTION TRIM(ckcnamef)
+				").  Resume it? (Y/N) " WITH NO ADVANCING
+			ACCEPT answer
+			IF answer = "Y" OR "y"
+				PERFORM 0950-RESTORE-FROM-CHECKPOINT
+			END-IF
+		END-IF
+		CLOSE CheckpointFile
+	END-IF.
+
+0950-RESTORE-FROM-CHECKPOINT.
+	MOVE ck-id TO char-id
+	MOVE ckpnamef TO pnamef
+	MOVE ckpnamel TO pnamel
+	MOVE ckcnamef TO cnamef
+	MOVE ckcnamel TO cnamel
+	MOVE ckcls TO cls
+	MOVE ckclslevel TO cls-level
+	MOVE ckmulticlasssw TO multiclass-sw
+	MOVE ckcls2 TO cls2
+	MOVE ckcls2level TO cls2-level
+	MOVE ckrace TO race
+	PERFORM 0600-LOOKUP-RACE
+	MOVE ckstrenth TO strenth
+	MOVE ckdex TO dex
+	MOVE ckcon TO con
+	MOVE ckwis TO wis
+	MOVE ckintel TO intel
+	MOVE ckcha TO cha
+	MOVE ckbackground TO background
+	MOVE ckalignment TO alignment
+	MOVE ckfeatcount TO feat-count
+	PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1 UNTIL WS-FEAT-IDX > 5
+		MOVE ckfeatname(WS-FEAT-IDX) TO feat-name(WS-FEAT-IDX)
+	END-PERFORM
+	MOVE ck-step TO WS-RESUME-STEP
+	PERFORM 3600-ASSIGN-SPELLCASTING.
