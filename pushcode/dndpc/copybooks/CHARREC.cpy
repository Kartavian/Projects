@@ -0,0 +1,58 @@
+      *> Shared layout for a CharacterData record, written to character.dat
+      *> by Character Creation.cbl and read by the report/utility programs.
+01 CharacterData.
+	02 char-id PIC 9(6).
+	02 pname.
+		03 pnamef	PIC x(7).
+		03 pnamel	PIC x(10).
+	02 cname.
+		03 cnamef	PIC x(10).
+		03 cnamel	PIC x(12).
+
+	02 cls PIC x(10).
+		88 valid-cls VALUE "Druid", "Fighter", "Barbarian", "Cleric",
+			"Monk", "Paladin", "Ranger", "Rogue", "Sorcerer",
+			"Warlock", "Wizard", "Bard".
+	02 cls-level PIC 9(2).
+	02 multiclass-sw PIC X.
+		88 is-multiclass VALUE "Y".
+	02 cls2 PIC x(10).
+		88 valid-cls2 VALUE SPACES, "Druid", "Fighter", "Barbarian", "Cleric",
+			"Monk", "Paladin", "Ranger", "Rogue", "Sorcerer",
+			"Warlock", "Wizard", "Bard".
+	02 cls2-level PIC 9(2).
+	02 race PIC x(10).
+
+	02 abil.
+		03 strenth	PIC 9(2).
+		03 dex	PIC 9(2).
+		03 con	PIC 9(2).
+		03 wis	PIC 9(2).
+		03 intel PIC 9(2).
+		03 cha	PIC 9(2).
+		03 strmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 dexmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 conmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 wismod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 intmod PIC S9(2) SIGN IS TRAILING SEPARATE.
+		03 chamod PIC S9(2) SIGN IS TRAILING SEPARATE.
+
+	02 answer PIC X.
+
+	02 spellcasting.
+		03 spell-cls-sw PIC X.
+			88 is-spellcaster VALUE "Y".
+		03 spell-ability PIC x(3).
+		03 spell-slots-1st PIC 9(2).
+		03 spells-known PIC 9(2).
+
+	02 progression.
+		03 char-level PIC 9(2).
+		03 hp-max PIC 9(3).
+		03 hp-current PIC 9(3).
+		03 xp PIC 9(7).
+
+	02 background PIC x(15).
+	02 alignment PIC x(15).
+	02 feat-count PIC 9.
+	02 feat-name PIC x(15) OCCURS 5 TIMES.
