@@ -0,0 +1,10 @@
+      *> Shared layout for an InventoryData record, written to inventory.dat
+      *> by Character Inventory.cbl.  Keyed to a CharacterData record by
+      *> inv-char-id (see CHARREC.cpy's char-id).
+01 InventoryData.
+	02 inv-key.
+		03 inv-char-id PIC 9(6).
+		03 inv-item-name PIC x(20).
+	02 inv-qty PIC 9(3).
+	02 inv-weight PIC 9(3)V9.
+	02 inv-value PIC 9(5)V99.
