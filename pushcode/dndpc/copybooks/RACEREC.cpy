@@ -0,0 +1,8 @@
+      *> Shared layout for a race.dat record, read by every program that
+      *> loads the race table (Character Creation.cbl, Character
+      *> Maintenance.cbl, Character Batch.cbl, Character Creation GUI.cbl).
+01 RaceRecord.
+	02 rr-name		PIC x(12).
+	02 rr-flavor	PIC x(60).
+	02 rr-bonus-abil	PIC x(4).
+	02 rr-bonus-amt	PIC S9.
