@@ -0,0 +1,13 @@
+      *> Shared layout for an AuditLogRecord, appended to charlog.dat by
+      *> Character Creation.cbl, Character Maintenance.cbl, and Character
+      *> Retire.cbl whenever a character is created, edited, or retired.
+01 AuditLogRecord.
+	02 al-date PIC 9(8).
+	02 al-time PIC 9(6).
+	02 al-player.
+		03 al-playerf PIC x(7).
+		03 al-playerl PIC x(10).
+	02 al-char.
+		03 al-charf PIC x(10).
+		03 al-charl PIC x(12).
+	02 al-action PIC x(10).
