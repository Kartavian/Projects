@@ -0,0 +1,373 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_batch.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. August 20, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-CHARFILE-STATUS.
+	SELECT IdCounterFile ASSIGN TO "nextid.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-ID-STATUS.
+	SELECT AuditLogFile ASSIGN TO "charlog.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-LOG-STATUS.
+	SELECT BatchInputFile ASSIGN TO "npcbatch.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-BATCH-STATUS.
+	SELECT RaceFile ASSIGN TO "race.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+FD IdCounterFile.
+01 IdCounterRecord.
+	02 ic-next-id PIC 9(6).
+
+FD AuditLogFile.
+	COPY AUDITLOG.
+
+FD BatchInputFile.
+01 BatchInputLine PIC x(200).
+
+FD RaceFile.
+	COPY RACEREC.
+
+WORKING-STORAGE SECTION.
+01 WS-CHARFILE-STATUS PIC XX VALUE "00".
+01 WS-ID-STATUS PIC XX VALUE "00".
+01 WS-LOG-STATUS PIC XX VALUE "00".
+01 WS-BATCH-STATUS PIC XX VALUE "00".
+01 WS-NEXT-ID PIC 9(6).
+
+01 WS-EOF-SW PIC X VALUE "N".
+	88 END-OF-BATCH VALUE "Y".
+01 WS-LINE-COUNT PIC 9(5) VALUE 0.
+01 WS-CREATED-COUNT PIC 9(5) VALUE 0.
+01 WS-SKIPPED-COUNT PIC 9(5) VALUE 0.
+
+01 WS-IN-FIELDS.
+	02 WS-IN-PLAYERF PIC x(7).
+	02 WS-IN-PLAYERL PIC x(10).
+	02 WS-IN-CHARF PIC x(10).
+	02 WS-IN-CHARL PIC x(12).
+	02 WS-IN-CLS PIC x(10).
+	02 WS-IN-LEVEL PIC 9(2).
+	02 WS-IN-RACE PIC x(10).
+	02 WS-IN-STR PIC 9(2).
+	02 WS-IN-DEX PIC 9(2).
+	02 WS-IN-CON PIC 9(2).
+	02 WS-IN-WIS PIC 9(2).
+	02 WS-IN-INT PIC 9(2).
+	02 WS-IN-CHA PIC 9(2).
+01 WS-LINE-VALID PIC X.
+	88 LINE-IS-VALID VALUE "Y".
+
+01 RACE-TABLE.
+	02 RACE-ENTRY OCCURS 30 TIMES INDEXED BY RACE-IDX.
+		03 RT-NAME			PIC x(12).
+		03 RT-FLAVOR		PIC x(60).
+		03 RT-BONUS-ABIL	PIC x(4).
+		03 RT-BONUS-AMT		PIC S9.
+01 RACE-COUNT PIC 9(3) VALUE 0.
+01 RACE-EOF-SW PIC X VALUE "N".
+	88 END-OF-RACES VALUE "Y".
+01 WS-RACE-FOUND-SW PIC X VALUE "N".
+	88 RACE-FOUND VALUE "Y".
+01 WS-RACE-BONUS-ABIL PIC x(4) VALUE SPACES.
+01 WS-RACE-BONUS-AMT PIC S9 VALUE 0.
+
+01 WS-HIT-DIE-MAX PIC 9(2).
+01 WS-HIT-DIE-INC PIC 9(2).
+01 WS-LEVEL-EXTRA PIC 9(2).
+
+01 WS-LOG-TIME-FULL PIC 9(8).
+01 WS-LOG-TIME-R REDEFINES WS-LOG-TIME-FULL.
+	02 WS-LOG-HHMMSS PIC 9(6).
+	02 WS-LOG-HSEC PIC 9(2).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	DISPLAY "================================================================"
+	DISPLAY "                 BATCH NPC CREATION"
+	DISPLAY "================================================================"
+	PERFORM 0500-LOAD-RACE-TABLE
+	OPEN INPUT BatchInputFile
+	IF WS-BATCH-STATUS NOT = "00"
+		DISPLAY "Could not open npcbatch.dat - nothing to do."
+	ELSE
+		OPEN I-O CharacterFile
+		IF WS-CHARFILE-STATUS = "35"
+			OPEN OUTPUT CharacterFile
+			CLOSE CharacterFile
+			OPEN I-O CharacterFile
+		END-IF
+		PERFORM UNTIL END-OF-BATCH
+			READ BatchInputFile INTO BatchInputLine
+				AT END
+					MOVE "Y" TO WS-EOF-SW
+				NOT AT END
+					ADD 1 TO WS-LINE-COUNT
+					PERFORM 1000-PROCESS-LINE
+			END-READ
+		END-PERFORM
+		CLOSE CharacterFile
+		DISPLAY "----------------------------------------------------------------"
+		DISPLAY "Lines read: " WS-LINE-COUNT
+		DISPLAY "Characters created: " WS-CREATED-COUNT
+		DISPLAY "Lines skipped: " WS-SKIPPED-COUNT
+	END-IF
+	CLOSE BatchInputFile
+	STOP RUN.
+
+1000-PROCESS-LINE.
+	INITIALIZE CharacterData
+	INITIALIZE WS-IN-FIELDS
+	UNSTRING BatchInputLine DELIMITED BY ","
+		INTO WS-IN-PLAYERF WS-IN-PLAYERL WS-IN-CHARF WS-IN-CHARL
+			WS-IN-CLS WS-IN-LEVEL WS-IN-RACE
+			WS-IN-STR WS-IN-DEX WS-IN-CON WS-IN-WIS WS-IN-INT WS-IN-CHA
+	END-UNSTRING
+	MOVE "Y" TO WS-LINE-VALID
+	MOVE WS-IN-CLS TO cls
+	IF NOT valid-cls
+		DISPLAY "Skipping line " WS-LINE-COUNT ": unrecognized Class '"
+			FUNCTION TRIM(WS-IN-CLS) "'."
+		MOVE "N" TO WS-LINE-VALID
+	END-IF
+	IF WS-IN-STR < 3 OR WS-IN-STR > 20 OR WS-IN-DEX < 3 OR WS-IN-DEX > 20
+		OR WS-IN-CON < 3 OR WS-IN-CON > 20 OR WS-IN-WIS < 3 OR WS-IN-WIS > 20
+		OR WS-IN-INT < 3 OR WS-IN-INT > 20 OR WS-IN-CHA < 3 OR WS-IN-CHA > 20
+		DISPLAY "Skipping line " WS-LINE-COUNT ": an ability score is out of "
+			"the 3-20 range."
+		MOVE "N" TO WS-LINE-VALID
+	END-IF
+	IF LINE-IS-VALID
+		PERFORM 2000-BUILD-CHARACTER
+		PERFORM 2500-ASSIGN-CHARACTER-ID
+		WRITE CharacterData
+			INVALID KEY
+				DISPLAY "Skipping line " WS-LINE-COUNT ": could not write "
+					"that record."
+				MOVE "N" TO WS-LINE-VALID
+		END-WRITE
+	END-IF
+	IF LINE-IS-VALID
+		ADD 1 TO WS-CREATED-COUNT
+		MOVE "CREATED" TO al-action
+		PERFORM 3000-LOG-ACTION
+	ELSE
+		ADD 1 TO WS-SKIPPED-COUNT
+	END-IF.
+
+2000-BUILD-CHARACTER.
+	MOVE WS-IN-PLAYERF TO pnamef
+	MOVE WS-IN-PLAYERL TO pnamel
+	MOVE WS-IN-CHARF TO cnamef
+	MOVE WS-IN-CHARL TO cnamel
+	MOVE WS-IN-CLS TO cls
+	MOVE WS-IN-LEVEL TO cls-level
+	IF cls-level = 0
+		MOVE 1 TO cls-level
+	END-IF
+	MOVE "N" TO multiclass-sw
+	MOVE SPACES TO cls2
+	MOVE 0 TO cls2-level
+	MOVE WS-IN-RACE TO race
+	MOVE WS-IN-STR TO strenth
+	MOVE WS-IN-DEX TO dex
+	MOVE WS-IN-CON TO con
+	MOVE WS-IN-WIS TO wis
+	MOVE WS-IN-INT TO intel
+	MOVE WS-IN-CHA TO cha
+	PERFORM 0600-LOOKUP-RACE
+	PERFORM 0700-APPLY-RACIAL-BONUS
+	COMPUTE strmod = FUNCTION INTEGER((strenth - 10) / 2)
+	COMPUTE dexmod = FUNCTION INTEGER((dex - 10) / 2)
+	COMPUTE conmod = FUNCTION INTEGER((con - 10) / 2)
+	COMPUTE wismod = FUNCTION INTEGER((wis - 10) / 2)
+	COMPUTE intmod = FUNCTION INTEGER((intel - 10) / 2)
+	COMPUTE chamod = FUNCTION INTEGER((cha - 10) / 2)
+	PERFORM 3600-ASSIGN-SPELLCASTING
+	PERFORM 3700-CALC-PROGRESSION.
+
+2500-ASSIGN-CHARACTER-ID.
+	OPEN INPUT IdCounterFile
+	IF WS-ID-STATUS = "00"
+		READ IdCounterFile
+			AT END
+				MOVE 1 TO WS-NEXT-ID
+			NOT AT END
+				MOVE ic-next-id TO WS-NEXT-ID
+		END-READ
+		CLOSE IdCounterFile
+	ELSE
+		MOVE 1 TO WS-NEXT-ID
+	END-IF
+	MOVE WS-NEXT-ID TO char-id
+	ADD 1 TO WS-NEXT-ID
+	MOVE WS-NEXT-ID TO ic-next-id
+	OPEN OUTPUT IdCounterFile
+	WRITE IdCounterRecord
+	CLOSE IdCounterFile.
+
+3600-ASSIGN-SPELLCASTING.
+	MOVE "N" TO spell-cls-sw
+	MOVE SPACES TO spell-ability
+	MOVE 0 TO spell-slots-1st
+	MOVE 0 TO spells-known
+
+	IF cls = "Druid" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Cleric" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "WIS" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Sorcerer" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Warlock" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 1 TO spell-slots-1st
+		MOVE 2 TO spells-known
+	END-IF
+
+	IF cls = "Wizard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "INT" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 6 TO spells-known
+	END-IF
+
+	IF cls = "Bard" THEN
+		MOVE "Y" TO spell-cls-sw
+		MOVE "CHA" TO spell-ability
+		MOVE 2 TO spell-slots-1st
+		MOVE 4 TO spells-known
+	END-IF.
+
+3700-CALC-PROGRESSION.
+	EVALUATE cls
+		WHEN "Barbarian"
+			MOVE 12 TO WS-HIT-DIE-MAX
+			MOVE 7 TO WS-HIT-DIE-INC
+		WHEN "Fighter"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Paladin"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Ranger"
+			MOVE 10 TO WS-HIT-DIE-MAX
+			MOVE 6 TO WS-HIT-DIE-INC
+		WHEN "Sorcerer"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN "Wizard"
+			MOVE 6 TO WS-HIT-DIE-MAX
+			MOVE 4 TO WS-HIT-DIE-INC
+		WHEN OTHER
+			MOVE 8 TO WS-HIT-DIE-MAX
+			MOVE 5 TO WS-HIT-DIE-INC
+	END-EVALUATE
+
+	MOVE cls-level TO char-level
+	MOVE char-level TO WS-LEVEL-EXTRA
+	SUBTRACT 1 FROM WS-LEVEL-EXTRA
+	COMPUTE hp-max = WS-HIT-DIE-MAX + conmod
+		+ WS-LEVEL-EXTRA * (WS-HIT-DIE-INC + conmod)
+	IF hp-max < char-level
+		MOVE char-level TO hp-max
+	END-IF
+	MOVE hp-max TO hp-current
+	MOVE 0 TO xp.
+
+0500-LOAD-RACE-TABLE.
+	OPEN INPUT RaceFile
+	PERFORM UNTIL END-OF-RACES
+		READ RaceFile
+			AT END
+				MOVE "Y" TO RACE-EOF-SW
+			NOT AT END
+				ADD 1 TO RACE-COUNT
+				MOVE rr-name TO RT-NAME(RACE-COUNT)
+				MOVE rr-flavor TO RT-FLAVOR(RACE-COUNT)
+				MOVE rr-bonus-abil TO RT-BONUS-ABIL(RACE-COUNT)
+				MOVE rr-bonus-amt TO RT-BONUS-AMT(RACE-COUNT)
+		END-READ
+	END-PERFORM
+	CLOSE RaceFile.
+
+0600-LOOKUP-RACE.
+	MOVE "N" TO WS-RACE-FOUND-SW
+	MOVE SPACES TO WS-RACE-BONUS-ABIL
+	MOVE 0 TO WS-RACE-BONUS-AMT
+	PERFORM VARYING RACE-IDX FROM 1 BY 1 UNTIL RACE-IDX > RACE-COUNT
+		IF FUNCTION UPPER-CASE(race) = FUNCTION UPPER-CASE(RT-NAME(RACE-IDX))
+			MOVE RT-BONUS-ABIL(RACE-IDX) TO WS-RACE-BONUS-ABIL
+			MOVE RT-BONUS-AMT(RACE-IDX) TO WS-RACE-BONUS-AMT
+			MOVE "Y" TO WS-RACE-FOUND-SW
+			MOVE RACE-COUNT TO RACE-IDX
+		END-IF
+	END-PERFORM.
+
+0700-APPLY-RACIAL-BONUS.
+	IF WS-RACE-BONUS-ABIL = "STR"
+		ADD WS-RACE-BONUS-AMT TO strenth
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "DEX"
+		ADD WS-RACE-BONUS-AMT TO dex
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "CON"
+		ADD WS-RACE-BONUS-AMT TO con
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "WIS"
+		ADD WS-RACE-BONUS-AMT TO wis
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "INT"
+		ADD WS-RACE-BONUS-AMT TO intel
+	END-IF
+	IF WS-RACE-BONUS-ABIL = "CHA"
+		ADD WS-RACE-BONUS-AMT TO cha
+	END-IF.
+
+3000-LOG-ACTION.
+	ACCEPT al-date FROM DATE YYYYMMDD
+	ACCEPT WS-LOG-TIME-FULL FROM TIME
+	MOVE WS-LOG-HHMMSS TO al-time
+	MOVE pnamef TO al-playerf
+	MOVE pnamel TO al-playerl
+	MOVE cnamef TO al-charf
+	MOVE cnamel TO al-charl
+	OPEN EXTEND AuditLogFile
+	IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+		CLOSE AuditLogFile
+		OPEN OUTPUT AuditLogFile
+	END-IF
+	WRITE AuditLogRecord
+	CLOSE AuditLogFile.
