@@ -0,0 +1,184 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_inventory.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. August 3, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-CHARFILE-STATUS.
+	SELECT InventoryFile ASSIGN TO "inventory.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS inv-key
+		ALTERNATE RECORD KEY IS inv-char-id WITH DUPLICATES
+		FILE STATUS IS WS-INVFILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+FD InventoryFile.
+	COPY INVREC.
+
+WORKING-STORAGE SECTION.
+01 WS-CHARFILE-STATUS PIC XX VALUE "00".
+01 WS-INVFILE-STATUS PIC XX VALUE "00".
+01 WS-SEARCH-CNAMEF PIC x(10).
+01 WS-SEARCH-CNAMEL PIC x(12).
+01 WS-CHAR-FOUND-SW PIC X VALUE "N".
+	88 CHAR-FOUND VALUE "Y".
+01 WS-TARGET-CHAR-ID PIC 9(6).
+
+01 WS-MENU-CHOICE PIC X.
+01 WS-ITEM-NAME PIC x(20).
+01 WS-QTY PIC 9(3).
+01 WS-WEIGHT PIC 9(3)V9.
+01 WS-VALUE PIC 9(5)V99.
+
+01 WS-EOF-SW PIC X VALUE "N".
+	88 END-OF-ITEMS VALUE "Y".
+01 WS-LINE-WEIGHT PIC 9(6)V9.
+01 WS-LINE-VALUE PIC 9(8)V99.
+01 WS-TOTAL-WEIGHT PIC 9(7)V9.
+01 WS-TOTAL-VALUE PIC 9(9)V99.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	DISPLAY "================================================================"
+	DISPLAY "                      CHARACTER INVENTORY"
+	DISPLAY "================================================================"
+	DISPLAY "Character's first name? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEF
+	DISPLAY "Character's last name? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEL
+	MOVE WS-SEARCH-CNAMEF TO cnamef
+	MOVE WS-SEARCH-CNAMEL TO cnamel
+	OPEN INPUT CharacterFile
+	IF WS-CHARFILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet."
+		STOP RUN
+	END-IF
+	READ CharacterFile KEY IS cname
+		INVALID KEY
+			DISPLAY "No character on file with that name."
+		NOT INVALID KEY
+			MOVE char-id TO WS-TARGET-CHAR-ID
+			MOVE "Y" TO WS-CHAR-FOUND-SW
+	END-READ
+	CLOSE CharacterFile
+	IF CHAR-FOUND
+		OPEN I-O InventoryFile
+		IF WS-INVFILE-STATUS = "35"
+			OPEN OUTPUT InventoryFile
+			CLOSE InventoryFile
+			OPEN I-O InventoryFile
+		END-IF
+		PERFORM 1000-INVENTORY-MENU
+		CLOSE InventoryFile
+	END-IF
+	STOP RUN.
+
+1000-INVENTORY-MENU.
+	MOVE SPACE TO WS-MENU-CHOICE
+	PERFORM UNTIL WS-MENU-CHOICE = "Q" OR WS-MENU-CHOICE = "q"
+		DISPLAY " "
+		DISPLAY "1) Add or restock an item"
+		DISPLAY "2) List items"
+		DISPLAY "3) Remove an item"
+		DISPLAY "Q) Done"
+		DISPLAY "Choice? " WITH NO ADVANCING
+		ACCEPT WS-MENU-CHOICE
+		EVALUATE WS-MENU-CHOICE
+			WHEN "1"
+				PERFORM 2000-ADD-ITEM
+			WHEN "2"
+				PERFORM 3000-LIST-ITEMS
+			WHEN "3"
+				PERFORM 4000-REMOVE-ITEM
+			WHEN "Q"
+			WHEN "q"
+				CONTINUE
+			WHEN OTHER
+				DISPLAY "Not a valid choice."
+		END-EVALUATE
+	END-PERFORM.
+
+2000-ADD-ITEM.
+	DISPLAY "Item name? " WITH NO ADVANCING
+	ACCEPT WS-ITEM-NAME
+	DISPLAY "Quantity? " WITH NO ADVANCING
+	ACCEPT WS-QTY
+	DISPLAY "Weight (each, lbs)? " WITH NO ADVANCING
+	ACCEPT WS-WEIGHT
+	DISPLAY "Gold value (each)? " WITH NO ADVANCING
+	ACCEPT WS-VALUE
+	MOVE WS-TARGET-CHAR-ID TO inv-char-id
+	MOVE WS-ITEM-NAME TO inv-item-name
+	READ InventoryFile
+		INVALID KEY
+			MOVE WS-QTY TO inv-qty
+			MOVE WS-WEIGHT TO inv-weight
+			MOVE WS-VALUE TO inv-value
+			WRITE InventoryData
+				INVALID KEY
+					DISPLAY "Warning: could not add that item."
+			END-WRITE
+		NOT INVALID KEY
+			ADD WS-QTY TO inv-qty
+			MOVE WS-WEIGHT TO inv-weight
+			MOVE WS-VALUE TO inv-value
+			REWRITE InventoryData
+			DISPLAY "Restocked - now carrying " inv-qty " " inv-item-name "."
+	END-READ.
+
+3000-LIST-ITEMS.
+	MOVE 0 TO WS-TOTAL-WEIGHT
+	MOVE 0 TO WS-TOTAL-VALUE
+	MOVE WS-TARGET-CHAR-ID TO inv-char-id
+	START InventoryFile KEY IS >= inv-char-id
+		INVALID KEY
+			DISPLAY "No items carried."
+	END-START
+	IF WS-INVFILE-STATUS = "00"
+		MOVE "N" TO WS-EOF-SW
+		PERFORM UNTIL END-OF-ITEMS
+			READ InventoryFile NEXT RECORD
+				AT END
+					MOVE "Y" TO WS-EOF-SW
+				NOT AT END
+					IF inv-char-id NOT = WS-TARGET-CHAR-ID
+						MOVE "Y" TO WS-EOF-SW
+					ELSE
+						DISPLAY inv-item-name ": qty " inv-qty
+							"  weight " inv-weight " ea  value " inv-value " gp ea"
+						COMPUTE WS-LINE-WEIGHT = inv-qty * inv-weight
+						COMPUTE WS-LINE-VALUE = inv-qty * inv-value
+						ADD WS-LINE-WEIGHT TO WS-TOTAL-WEIGHT
+						ADD WS-LINE-VALUE TO WS-TOTAL-VALUE
+					END-IF
+			END-READ
+		END-PERFORM
+		DISPLAY "Total weight carried: " WS-TOTAL-WEIGHT " lbs"
+		DISPLAY "Total value carried: " WS-TOTAL-VALUE " gp"
+	END-IF.
+
+4000-REMOVE-ITEM.
+	DISPLAY "Item name to remove? " WITH NO ADVANCING
+	ACCEPT WS-ITEM-NAME
+	MOVE WS-TARGET-CHAR-ID TO inv-char-id
+	MOVE WS-ITEM-NAME TO inv-item-name
+	READ InventoryFile
+		INVALID KEY
+			DISPLAY "No such item on file for this character."
+		NOT INVALID KEY
+			DELETE InventoryFile
+				INVALID KEY
+					DISPLAY "Warning: could not remove that item."
+			END-DELETE
+			DISPLAY "Removed " inv-item-name "."
+	END-READ.
