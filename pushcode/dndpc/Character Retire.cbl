@@ -0,0 +1,84 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_retire.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. July 25, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-FILE-STATUS.
+	SELECT AuditLogFile ASSIGN TO "charlog.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-LOG-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+FD AuditLogFile.
+	COPY AUDITLOG.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-SEARCH-CNAMEF PIC x(10).
+01 WS-SEARCH-CNAMEL PIC x(12).
+
+01 WS-LOG-STATUS PIC XX VALUE "00".
+01 WS-LOG-TIME-FULL PIC 9(8).
+01 WS-LOG-TIME-R REDEFINES WS-LOG-TIME-FULL.
+	02 WS-LOG-HHMMSS PIC 9(6).
+	02 WS-LOG-HSEC PIC 9(2).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	DISPLAY "================================================================"
+	DISPLAY "                      CHARACTER RETIREMENT"
+	DISPLAY "================================================================"
+	DISPLAY "Character's first name to retire? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEF
+	DISPLAY "Character's last name? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEL
+	MOVE WS-SEARCH-CNAMEF TO cnamef
+	MOVE WS-SEARCH-CNAMEL TO cnamel
+	OPEN I-O CharacterFile
+	IF WS-FILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet - nothing retired."
+		STOP RUN
+	END-IF
+	READ CharacterFile KEY IS cname
+		INVALID KEY
+			DISPLAY "No character on file with that name - nothing retired."
+		NOT INVALID KEY
+			DISPLAY "Retiring Character ID " char-id ": " cname
+			DELETE CharacterFile
+				INVALID KEY
+					DISPLAY "Warning: could not delete that record."
+			END-DELETE
+			DISPLAY "Character retired."
+			MOVE "RETIRED" TO al-action
+			PERFORM 0400-LOG-ACTION
+	END-READ
+	CLOSE CharacterFile
+	STOP RUN.
+
+0400-LOG-ACTION.
+	ACCEPT al-date FROM DATE YYYYMMDD
+	ACCEPT WS-LOG-TIME-FULL FROM TIME
+	MOVE WS-LOG-HHMMSS TO al-time
+	MOVE pnamef TO al-playerf
+	MOVE pnamel TO al-playerl
+	MOVE cnamef TO al-charf
+	MOVE cnamel TO al-charl
+	OPEN EXTEND AuditLogFile
+	IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+		CLOSE AuditLogFile
+		OPEN OUTPUT AuditLogFile
+	END-IF
+	WRITE AuditLogRecord
+	CLOSE AuditLogFile.
