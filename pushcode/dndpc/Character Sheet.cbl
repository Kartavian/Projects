@@ -0,0 +1,91 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_sheet.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. August 10, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-SEARCH-CNAMEF PIC x(10).
+01 WS-SEARCH-CNAMEL PIC x(12).
+01 WS-FEAT-IDX PIC 9.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	DISPLAY "================================================================"
+	DISPLAY "                      CHARACTER SHEET"
+	DISPLAY "================================================================"
+	DISPLAY "Character's first name? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEF
+	DISPLAY "Character's last name? " WITH NO ADVANCING
+	ACCEPT WS-SEARCH-CNAMEL
+	MOVE WS-SEARCH-CNAMEF TO cnamef
+	MOVE WS-SEARCH-CNAMEL TO cnamel
+	OPEN INPUT CharacterFile
+	IF WS-FILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet."
+		STOP RUN
+	END-IF
+	READ CharacterFile KEY IS cname
+		INVALID KEY
+			DISPLAY "No character on file with that name."
+		NOT INVALID KEY
+			PERFORM 1000-PRINT-SHEET
+	END-READ
+	CLOSE CharacterFile
+	STOP RUN.
+
+1000-PRINT-SHEET.
+	DISPLAY "================================================================"
+	DISPLAY "  " FUNCTION TRIM(pnamef) " " FUNCTION TRIM(pnamel)
+		"'s character sheet"
+	DISPLAY "================================================================"
+	DISPLAY "Character ID: " char-id
+	DISPLAY "Name:         " cname
+	IF is-multiclass
+		DISPLAY "Class:        " cls " " cls-level " / " cls2 " " cls2-level
+			"  (Level " char-level ")"
+	ELSE
+		DISPLAY "Class:        " cls " " cls-level "  (Level " char-level ")"
+	END-IF
+	DISPLAY "Race:         " race
+	DISPLAY "Background:   " background
+	DISPLAY "Alignment:    " alignment
+	DISPLAY "Hit Points:   " hp-current " / " hp-max
+	DISPLAY "Experience:   " xp
+	IF feat-count > 0
+		DISPLAY "----------------------------------------------------------------"
+		DISPLAY "FEATS"
+		PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1 UNTIL WS-FEAT-IDX > feat-count
+			DISPLAY "  " feat-name(WS-FEAT-IDX)
+		END-PERFORM
+	END-IF
+	DISPLAY "----------------------------------------------------------------"
+	DISPLAY "ABILITY SCORES"
+	DISPLAY "  Strength     " strenth "  (" strmod ")"
+	DISPLAY "  Dexterity    " dex "  (" dexmod ")"
+	DISPLAY "  Constitution " con "  (" conmod ")"
+	DISPLAY "  Wisdom       " wis "  (" wismod ")"
+	DISPLAY "  Intelligence " intel "  (" intmod ")"
+	DISPLAY "  Charisma     " cha "  (" chamod ")"
+	IF is-spellcaster
+		DISPLAY "----------------------------------------------------------------"
+		DISPLAY "SPELLCASTING"
+		DISPLAY "  Spellcasting ability: " spell-ability
+		DISPLAY "  1st-level spell slots: " spell-slots-1st
+		DISPLAY "  Spells known: " spells-known
+	END-IF
+	DISPLAY "================================================================".
