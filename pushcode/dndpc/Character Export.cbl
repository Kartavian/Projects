@@ -0,0 +1,177 @@
+		>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. character_export.
+AUTHOR. Loren Stevenson
+DATE-WRITTEN. September 5, 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CharacterFile ASSIGN TO "character.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS char-id
+		ALTERNATE RECORD KEY IS cname WITH DUPLICATES
+		FILE STATUS IS WS-FILE-STATUS.
+	SELECT CSVFile ASSIGN TO "character_export.csv"
+		ORGANIZATION IS LINE SEQUENTIAL
+		ACCESS IS SEQUENTIAL
+		FILE STATUS IS WS-CSV-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD CharacterFile.
+	COPY CHARREC.
+
+FD CSVFile.
+01 CSV-LINE PIC x(300).
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS PIC XX VALUE "00".
+01 WS-CSV-STATUS PIC XX VALUE "00".
+01 WS-EOF-SW PIC X VALUE "N".
+	88 END-OF-CHARACTERS VALUE "Y".
+01 WS-CHARACTER-COUNT PIC 9(4) VALUE 0.
+
+01 WS-ED-CLSLVL PIC Z9.
+01 WS-ED-CLS2 PIC x(10).
+01 WS-ED-CLS2LVL-NUM PIC Z9.
+01 WS-ED-CLS2LVL PIC x(2).
+01 WS-ED-STR PIC Z9.
+01 WS-ED-DEX PIC Z9.
+01 WS-ED-CON PIC Z9.
+01 WS-ED-WIS PIC Z9.
+01 WS-ED-INT PIC Z9.
+01 WS-ED-CHA PIC Z9.
+01 WS-ED-STRMOD PIC -9.
+01 WS-ED-DEXMOD PIC -9.
+01 WS-ED-CONMOD PIC -9.
+01 WS-ED-WISMOD PIC -9.
+01 WS-ED-INTMOD PIC -9.
+01 WS-ED-CHAMOD PIC -9.
+01 WS-ED-SPELL-ABIL PIC x(3).
+01 WS-ED-SLOTS PIC Z9.
+01 WS-ED-SPELLS-KNOWN PIC Z9.
+01 WS-ED-LEVEL PIC Z9.
+01 WS-ED-HP-MAX PIC ZZ9.
+01 WS-ED-HP-CURRENT PIC ZZ9.
+01 WS-ED-XP PIC Z(6)9.
+01 WS-FEAT-IDX PIC 9.
+01 WS-ED-FEAT PIC x(15) OCCURS 5 TIMES.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+	DISPLAY "================================================================"
+	DISPLAY "                  CHARACTER.DAT CSV EXPORT"
+	DISPLAY "================================================================"
+	OPEN INPUT CharacterFile
+	IF WS-FILE-STATUS NOT = "00"
+		DISPLAY "No characters on file yet."
+		STOP RUN
+	END-IF
+	OPEN OUTPUT CSVFile
+	STRING "CharID,PlayerFirst,PlayerLast,CharFirst,CharLast,"
+		"Class,ClassLevel,Class2,Class2Level,Race,"
+		"STR,DEX,CON,WIS,INT,CHA,"
+		"STRMod,DEXMod,CONMod,WISMod,INTMod,CHAMod,"
+		"SpellAbility,SpellSlots1st,SpellsKnown,"
+		"Level,HPMax,HPCurrent,XP,"
+		"Background,Alignment,Feat1,Feat2,Feat3,Feat4,Feat5" DELIMITED BY SIZE
+		INTO CSV-LINE
+	END-STRING
+	WRITE CSV-LINE
+	PERFORM UNTIL END-OF-CHARACTERS
+		READ CharacterFile
+			AT END
+				MOVE "Y" TO WS-EOF-SW
+			NOT AT END
+				PERFORM 1000-EXPORT-CHARACTER
+		END-READ
+	END-PERFORM
+	CLOSE CharacterFile
+	CLOSE CSVFile
+	DISPLAY WS-CHARACTER-COUNT " character(s) exported to character_export.csv."
+	STOP RUN.
+
+1000-EXPORT-CHARACTER.
+	ADD 1 TO WS-CHARACTER-COUNT
+	MOVE cls-level TO WS-ED-CLSLVL
+	MOVE strenth TO WS-ED-STR
+	MOVE dex TO WS-ED-DEX
+	MOVE con TO WS-ED-CON
+	MOVE wis TO WS-ED-WIS
+	MOVE intel TO WS-ED-INT
+	MOVE cha TO WS-ED-CHA
+	MOVE strmod TO WS-ED-STRMOD
+	MOVE dexmod TO WS-ED-DEXMOD
+	MOVE conmod TO WS-ED-CONMOD
+	MOVE wismod TO WS-ED-WISMOD
+	MOVE intmod TO WS-ED-INTMOD
+	MOVE chamod TO WS-ED-CHAMOD
+	MOVE spell-slots-1st TO WS-ED-SLOTS
+	MOVE spells-known TO WS-ED-SPELLS-KNOWN
+	MOVE char-level TO WS-ED-LEVEL
+	MOVE hp-max TO WS-ED-HP-MAX
+	MOVE hp-current TO WS-ED-HP-CURRENT
+	MOVE xp TO WS-ED-XP
+
+	PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1 UNTIL WS-FEAT-IDX > 5
+		IF WS-FEAT-IDX <= feat-count
+			MOVE feat-name(WS-FEAT-IDX) TO WS-ED-FEAT(WS-FEAT-IDX)
+		ELSE
+			MOVE SPACES TO WS-ED-FEAT(WS-FEAT-IDX)
+		END-IF
+	END-PERFORM
+
+	IF is-multiclass
+		MOVE cls2 TO WS-ED-CLS2
+		MOVE cls2-level TO WS-ED-CLS2LVL-NUM
+		MOVE WS-ED-CLS2LVL-NUM TO WS-ED-CLS2LVL
+	ELSE
+		MOVE SPACES TO WS-ED-CLS2
+		MOVE SPACES TO WS-ED-CLS2LVL
+	END-IF
+
+	IF is-spellcaster
+		MOVE spell-ability TO WS-ED-SPELL-ABIL
+	ELSE
+		MOVE SPACES TO WS-ED-SPELL-ABIL
+	END-IF
+
+	STRING char-id DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(pnamef) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(pnamel) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(cnamef) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(cnamel) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(cls) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CLSLVL) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CLS2) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CLS2LVL) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(race) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-STR) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-DEX) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CON) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-WIS) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-INT) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CHA) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-STRMOD) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-DEXMOD) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CONMOD) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-WISMOD) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-INTMOD) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-CHAMOD) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-SPELL-ABIL) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-SLOTS) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-SPELLS-KNOWN) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-LEVEL) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-HP-MAX) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-HP-CURRENT) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-XP) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(background) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(alignment) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-FEAT(1)) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-FEAT(2)) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-FEAT(3)) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-FEAT(4)) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE FUNCTION TRIM(WS-ED-FEAT(5)) DELIMITED BY SIZE
+		INTO CSV-LINE
+	END-STRING
+	WRITE CSV-LINE.
