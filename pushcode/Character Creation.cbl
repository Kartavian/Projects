@@ -17,6 +17,9 @@ WORKING-STORAGE SECTION.
 	02 cnamel	PIC x(12).
 	
 01 cls PIC x(10).
+	88 valid-cls VALUE "Druid", "Fighter", "Barbarian", "Cleric",
+		"Monk", "Paladin", "Ranger", "Rogue", "Sorcerer",
+		"Warlock", "Wizard", "Bard".
 
 01 abil.
 	02 strenth	PIC 9(2).
@@ -25,220 +28,135 @@ WORKING-STORAGE SECTION.
 	02 wis	PIC 9(2).
 	02 int	PIC 9(2).
 	02 cha	PIC 9(2).
-	02 strmod PIC 9(2).
-	02 dexmod PIC 9(2).
-	02 conmod PIC 9(2).
-	02 wismod PIC 9(2).
-	02 intmod PIC 9(2).
-	02 chamod PIC 9(2).
+	02 strmod PIC S9(2).
+	02 dexmod PIC S9(2).
+	02 conmod PIC S9(2).
+	02 wismod PIC S9(2).
+	02 intmod PIC S9(2).
+	02 chamod PIC S9(2).
 	
 01 answer PIC X.
 
+01 WS-NAME-BUFFER PIC X(30).
+01 WS-NAME-MAXLEN PIC 9(2).
+01 WS-NAME-LEN PIC 9(2).
+
+01 WS-RANDOM-SEED PIC 9(8).
+01 WS-RANDOM-SINK PIC 9V9(6).
+
+01 WS-GEN-METHOD PIC X.
+01 WS-DICE-ROLLS PIC 9 OCCURS 4 TIMES INDEXED BY DICE-IDX.
+01 WS-LOWEST-DIE PIC 9.
+01 WS-ROLLED-SCORE PIC 9(2).
+
+01 WS-PB-COST-VALUES.
+	02 FILLER PIC 9(2) VALUE 00.
+	02 FILLER PIC 9(2) VALUE 01.
+	02 FILLER PIC 9(2) VALUE 02.
+	02 FILLER PIC 9(2) VALUE 03.
+	02 FILLER PIC 9(2) VALUE 04.
+	02 FILLER PIC 9(2) VALUE 05.
+	02 FILLER PIC 9(2) VALUE 07.
+	02 FILLER PIC 9(2) VALUE 09.
+01 WS-PB-COST REDEFINES WS-PB-COST-VALUES.
+	02 WS-PB-COST-ENTRY PIC 9(2) OCCURS 8 TIMES.
+01 WS-POINTS-REMAINING PIC S9(3).
+01 WS-PB-VALID PIC X.
+	88 PB-SCORE-OK VALUE "Y".
+
 
 PROCEDURE DIVISION.
+ACCEPT WS-RANDOM-SEED FROM TIME
+COMPUTE WS-RANDOM-SINK = FUNCTION RANDOM(WS-RANDOM-SEED)
 DISPLAY "What is your first name? " WITH NO ADVANCING
-ACCEPT pnamef
+ACCEPT WS-NAME-BUFFER
+MOVE 7 TO WS-NAME-MAXLEN
+PERFORM 9200-CHECK-NAME-TRUNCATION
+MOVE WS-NAME-BUFFER TO pnamef
 DISPLAY "Hello " pnamef "! What is you last name? " WITH NO ADVANCING
-ACCEPT pnamel
+ACCEPT WS-NAME-BUFFER
+MOVE 10 TO WS-NAME-MAXLEN
+PERFORM 9200-CHECK-NAME-TRUNCATION
+MOVE WS-NAME-BUFFER TO pnamel
 DISPLAY "Okay, " pname "!  What is your new Character's first name? " WITH NO ADVANCING
-ACCEPT cnamef
+ACCEPT WS-NAME-BUFFER
+MOVE 10 TO WS-NAME-MAXLEN
+PERFORM 9200-CHECK-NAME-TRUNCATION
+MOVE WS-NAME-BUFFER TO cnamef
 DISPLAY "Nice!  You will now be known as " cnamef "! What is your last name? " WITH NO ADVANCING
-ACCEPT cnamel
+ACCEPT WS-NAME-BUFFER
+MOVE 12 TO WS-NAME-MAXLEN
+PERFORM 9200-CHECK-NAME-TRUNCATION
+MOVE WS-NAME-BUFFER TO cnamel
 DISPLAY "You are now, " cname ".  Now, What is your Class, " cnamef "? " WITH NO ADVANCING
 ACCEPT cls
+PERFORM UNTIL valid-cls
+	DISPLAY "That is not a supported Class.  Choose from Druid, Fighter, "
+	DISPLAY "Barbarian, Cleric, Monk, Paladin, Ranger, Rogue, Sorcerer, "
+	DISPLAY "Warlock, Wizard or Bard: " WITH NO ADVANCING
+	ACCEPT cls
+END-PERFORM
 IF cls = "Druid" THEN
 	DISPLAY "A Druid is a powerful force for Nature.  Respect the power nature has given you. "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Fighter" THEN
 	DISPLAY "Strong and courageous, a fighter is the cunning muscle of the party!"
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 
 IF cls = "Barbarian" THEN
 	DISPLAY "A Barbarian is a Sentient being that forsakes their Sentience to be a stronger fighter."
 	DISPLAY	"Honor, Valor means nothing to you once the you have entered your Rage. "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Cleric" THEN
 	DISPLAY "A Cleric is a powerful force of the Divine.  Respect, Honor, Devotion. "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Monk" THEN
 	DISPLAY "So you wish to punch your enemies to death, " cnamef "?"
 	DISPLAY "May your fists land true and strong, " cls ". "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Paladin" THEN
 	DISPLAY "Are you truly a warrior for both the Law AND Good, " cnamef "?"
 	DISPLAY "May you not be tempted, " cls ". "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Ranger" THEN
 	DISPLAY "A life in the wilderness, " cnamef "?"
 	DISPLAY "Hunting, tracking and sleeping under the stars, " cls ". "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Rogue" THEN
 	DISPLAY "A life theft and murder, " cnamef "?"
 	DISPLAY "When you take life so lightly, you only have a short exciting life to look forward to, " cls ". "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Sorcerer" THEN
 	DISPLAY "The offspring of a magical creature, " cnamef "?"
 	DISPLAY "Try not to blow yourself up, " cls ". "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Warlock" THEN
 	DISPLAY "Sold your soul, " cnamef "?"
 	DISPLAY "Better not betray your master, " cls "! "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 IF cls = "Wizard" THEN
 	DISPLAY "NEEEEEEERRRRRRRRD!!!! Are you a virgin " cnamef "?"
 	DISPLAY "Guess you are not lonely enough in real life, " cls "!? "
-	DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-	ACCEPT strenth
-	DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-	ACCEPT dex
-	DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-	ACCEPT con
-	DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-	ACCEPT wis
-	DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-	ACCEPT int
-	DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-	ACCEPT cha
-	DISPLAY "Your Charisma is " cha ". I think we have what we need"
+	PERFORM 9100-GET-ABILITY-SCORES
 END-IF
 	
 
@@ -250,19 +168,7 @@ IF cls = "Bard" THEN
 		ACCEPT answer
 	END-PERFORM.
 		IF answer = "y" OR "Y"
-			DISPLAY "Now, how strong are you? " WITH NO ADVANCING
-			ACCEPT strenth	
-			DISPLAY "Your Strength is " strenth ". What is your Dexterity? " WITH NO ADVANCING
-			ACCEPT dex
-			DISPLAY "Your Dexterity is " dex ". What is your Consitution? " WITH NO ADVANCING
-			ACCEPT con
-			DISPLAY "Your Constitution is " con ". What is your Wisdom? " WITH NO ADVANCING
-			ACCEPT wis
-			DISPLAY "Your Wisdom is " wis ". What is you Intelligence? " WITH NO ADVANCING
-			ACCEPT int
-			DISPLAY "Your Intelligence is " int ". What is you Charisma? " WITH NO ADVANCING
-			ACCEPT cha
-			DISPLAY "Your Charisma is " cha ". I think we have what we need"
+			PERFORM 9100-GET-ABILITY-SCORES
 		ELSE
 			DISPLAY " "
 		
@@ -282,3 +188,153 @@ DISPLAY "Hey... I don't make the rules... I just enforce them!"
 DISPLAY "BTW... Your soul now belongs to Kartavian... enjoy your game :)"
 
 STOP RUN.
+
+9200-CHECK-NAME-TRUNCATION.
+	MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-BUFFER)) TO WS-NAME-LEN
+	IF WS-NAME-LEN > WS-NAME-MAXLEN
+		DISPLAY "Note: that name is " WS-NAME-LEN " characters long, but only "
+			"the first " WS-NAME-MAXLEN " will be kept: "
+			WS-NAME-BUFFER(1:WS-NAME-MAXLEN)
+	END-IF.
+
+9100-GET-ABILITY-SCORES.
+	DISPLAY "How would you like to generate your ability scores?"
+	DISPLAY "1) Roll 4d6, drop the lowest die, for each ability"
+	DISPLAY "2) Standard array (15, 14, 13, 12, 10, 8)"
+	DISPLAY "3) Point buy (27 points)"
+	DISPLAY "Choice? " WITH NO ADVANCING
+	ACCEPT WS-GEN-METHOD
+	PERFORM UNTIL WS-GEN-METHOD = "1" OR WS-GEN-METHOD = "2" OR WS-GEN-METHOD = "3"
+		DISPLAY "Please enter 1, 2 or 3: " WITH NO ADVANCING
+		ACCEPT WS-GEN-METHOD
+	END-PERFORM
+	EVALUATE WS-GEN-METHOD
+		WHEN "1"
+			PERFORM 9110-ROLL-ABILITIES
+		WHEN "2"
+			PERFORM 9130-STANDARD-ARRAY-ABILITIES
+		WHEN "3"
+			PERFORM 9140-POINT-BUY-ABILITIES
+	END-EVALUATE
+	DISPLAY "I think we have what we need"
+	COMPUTE strmod = FUNCTION INTEGER((strenth - 10) / 2)
+	COMPUTE dexmod = FUNCTION INTEGER((dex - 10) / 2)
+	COMPUTE conmod = FUNCTION INTEGER((con - 10) / 2)
+	COMPUTE wismod = FUNCTION INTEGER((wis - 10) / 2)
+	COMPUTE intmod = FUNCTION INTEGER((int - 10) / 2)
+	COMPUTE chamod = FUNCTION INTEGER((cha - 10) / 2).
+
+9110-ROLL-ABILITIES.
+	PERFORM 9120-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO strenth
+	DISPLAY "Strength rolled: " strenth
+	PERFORM 9120-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO dex
+	DISPLAY "Dexterity rolled: " dex
+	PERFORM 9120-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO con
+	DISPLAY "Constitution rolled: " con
+	PERFORM 9120-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO wis
+	DISPLAY "Wisdom rolled: " wis
+	PERFORM 9120-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO int
+	DISPLAY "Intelligence rolled: " int
+	PERFORM 9120-ROLL-4D6-DROP-LOWEST
+	MOVE WS-ROLLED-SCORE TO cha
+	DISPLAY "Charisma rolled: " cha.
+
+9120-ROLL-4D6-DROP-LOWEST.
+	PERFORM VARYING DICE-IDX FROM 1 BY 1 UNTIL DICE-IDX > 4
+		COMPUTE WS-DICE-ROLLS(DICE-IDX) = FUNCTION INTEGER(FUNCTION RANDOM * 6 + 1)
+	END-PERFORM
+	MOVE WS-DICE-ROLLS(1) TO WS-LOWEST-DIE
+	PERFORM VARYING DICE-IDX FROM 2 BY 1 UNTIL DICE-IDX > 4
+		IF WS-DICE-ROLLS(DICE-IDX) < WS-LOWEST-DIE
+			MOVE WS-DICE-ROLLS(DICE-IDX) TO WS-LOWEST-DIE
+		END-IF
+	END-PERFORM
+	COMPUTE WS-ROLLED-SCORE = WS-DICE-ROLLS(1) + WS-DICE-ROLLS(2)
+		+ WS-DICE-ROLLS(3) + WS-DICE-ROLLS(4) - WS-LOWEST-DIE.
+
+9130-STANDARD-ARRAY-ABILITIES.
+	MOVE 15 TO strenth
+	MOVE 14 TO dex
+	MOVE 13 TO con
+	MOVE 12 TO wis
+	MOVE 10 TO int
+	MOVE 8 TO cha
+	DISPLAY "Assigned in order - Strength 15, Dexterity 14, Constitution 13, "
+	DISPLAY "Wisdom 12, Intelligence 10, Charisma 8."
+	.
+
+9140-POINT-BUY-ABILITIES.
+	MOVE 27 TO WS-POINTS-REMAINING
+	DISPLAY "You have 27 points to spend.  Each score runs from 8 to 15, and"
+	DISPLAY "costs more the higher it goes."
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Strength (8-15)? " WITH NO ADVANCING
+		ACCEPT strenth
+		MOVE strenth TO WS-ROLLED-SCORE
+		PERFORM 9145-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(strenth - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Dexterity (8-15)? " WITH NO ADVANCING
+		ACCEPT dex
+		MOVE dex TO WS-ROLLED-SCORE
+		PERFORM 9145-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(dex - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Constitution (8-15)? " WITH NO ADVANCING
+		ACCEPT con
+		MOVE con TO WS-ROLLED-SCORE
+		PERFORM 9145-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(con - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Wisdom (8-15)? " WITH NO ADVANCING
+		ACCEPT wis
+		MOVE wis TO WS-ROLLED-SCORE
+		PERFORM 9145-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(wis - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Intelligence (8-15)? " WITH NO ADVANCING
+		ACCEPT int
+		MOVE int TO WS-ROLLED-SCORE
+		PERFORM 9145-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(int - 7) FROM WS-POINTS-REMAINING
+	MOVE "N" TO WS-PB-VALID
+	PERFORM UNTIL PB-SCORE-OK
+		DISPLAY "Points remaining: " WS-POINTS-REMAINING
+		DISPLAY "Charisma (8-15)? " WITH NO ADVANCING
+		ACCEPT cha
+		MOVE cha TO WS-ROLLED-SCORE
+		PERFORM 9145-CHECK-POINT-BUY-ROLLED
+	END-PERFORM
+	SUBTRACT WS-PB-COST-ENTRY(cha - 7) FROM WS-POINTS-REMAINING.
+
+9145-CHECK-POINT-BUY-ROLLED.
+	MOVE "N" TO WS-PB-VALID
+	IF WS-ROLLED-SCORE >= 8 AND WS-ROLLED-SCORE <= 15
+		IF WS-PB-COST-ENTRY(WS-ROLLED-SCORE - 7) <= WS-POINTS-REMAINING
+			MOVE "Y" TO WS-PB-VALID
+		ELSE
+			DISPLAY "Not enough points remaining for that score."
+		END-IF
+	ELSE
+		DISPLAY "Score must be between 8 and 15."
+	END-IF.
